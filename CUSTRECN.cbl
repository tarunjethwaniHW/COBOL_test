@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECN.
+       AUTHOR. ACCT-MGMT-TEAM.
+      *================================================================*
+      * CUSTRECN - PRE-BATCH RECONCILIATION PROGRAM                    *
+      * COMPARES THE CUSTDATA SEQUENTIAL EXTRACT AGAINST THE           *
+      * CUSTOMER_MASTER DB2 TABLE (RECORD COUNT AND CONTROL TOTAL OF   *
+      * BALANCE) BEFORE CUSTPROC IS ALLOWED TO RUN. WRITES A BREAK     *
+      * REPORT AND SETS A NON-ZERO RETURN CODE IF THE TWO SOURCES DO   *
+      * NOT TIE OUT WITHIN TOLERANCE, SO THE BATCH WINDOW CAN BE       *
+      * HELD BY THE SCHEDULER BEFORE CUSTPROC/CUSTARCH RUN AGAINST A   *
+      * BAD EXTRACT.                                                    *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO 'CUSTDATA'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-FILE-STATUS.
+           SELECT BRKFILE ASSIGN TO 'RECNBRK'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-BRK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTFILE.
+       COPY CUSTCOPY.
+
+       FD BRKFILE
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+       01 BRK-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS        PIC XX VALUE SPACES.
+       01 WS-BRK-STATUS         PIC XX VALUE SPACES.
+       01 WS-EOF-FLAG           PIC X VALUE 'N'.
+          88 WS-EOF             VALUE 'Y'.
+       01 WS-CURRENT-DATE       PIC X(10).
+
+       01 WS-FLAT-COUNT         PIC 9(07) VALUE 0.
+       01 WS-FLAT-TOTAL         PIC S9(11)V99 VALUE 0.
+       01 WS-DB-COUNT           PIC 9(07) VALUE 0.
+       01 WS-DB-TOTAL           PIC S9(11)V99 VALUE 0.
+       01 WS-COUNT-DIFF         PIC S9(07) VALUE 0.
+       01 WS-TOTAL-DIFF         PIC S9(11)V99 VALUE 0.
+       01 WS-TOLERANCE          PIC 9(7)V99 VALUE 1.00.
+
+       01 WS-RECON-STATUS       PIC X(01) VALUE 'P'.
+          88 WS-RECON-PASS      VALUE 'P'.
+          88 WS-RECON-FAIL      VALUE 'F'.
+
+       01 WS-FMT-COUNT          PIC ZZZ,ZZ9.
+       01 WS-FMT-BAL            PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INIT-PARA.
+           PERFORM COUNT-FLAT-FILE UNTIL WS-EOF.
+           PERFORM GET-DB-CONTROL-TOTALS.
+           PERFORM COMPARE-TOTALS.
+           PERFORM WRITE-BREAK-REPORT.
+           PERFORM CLEANUP-PARA.
+           STOP RUN.
+
+       INIT-PARA.
+           OPEN INPUT CUSTFILE.
+           IF WS-FILE-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING CUSTFILE: ' WS-FILE-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+           MOVE 0 TO WS-FLAT-COUNT WS-FLAT-TOTAL.
+
+       COUNT-FLAT-FILE.
+           READ CUSTFILE INTO CUST-RECORD
+             AT END SET WS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-EOF AND NOT CUST-CLOSED
+             ADD 1 TO WS-FLAT-COUNT
+             ADD CUST-BALANCE TO WS-FLAT-TOTAL
+           END-IF.
+
+       GET-DB-CONTROL-TOTALS.
+           EXEC SQL
+             SELECT COUNT(*), SUM(BALANCE)
+             INTO :WS-DB-COUNT, :WS-DB-TOTAL
+             FROM CUSTOMER_MASTER
+             WHERE ACCT_STATUS <> 'C'
+           END-EXEC.
+
+       COMPARE-TOTALS.
+           COMPUTE WS-COUNT-DIFF = WS-FLAT-COUNT - WS-DB-COUNT.
+           COMPUTE WS-TOTAL-DIFF = WS-FLAT-TOTAL - WS-DB-TOTAL.
+           IF WS-COUNT-DIFF = 0
+              AND WS-TOTAL-DIFF NOT < (0 - WS-TOLERANCE)
+              AND WS-TOTAL-DIFF NOT > WS-TOLERANCE
+             SET WS-RECON-PASS TO TRUE
+           ELSE
+             SET WS-RECON-FAIL TO TRUE
+           END-IF.
+
+       WRITE-BREAK-REPORT.
+           OPEN OUTPUT BRKFILE.
+           IF WS-BRK-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING RECNBRK: ' WS-BRK-STATUS
+           ELSE
+             PERFORM WRITE-BREAK-REPORT-LINES
+             CLOSE BRKFILE
+           END-IF.
+           IF WS-RECON-FAIL
+             DISPLAY '*** RECONCILIATION BREAK - CUSTDATA DOES NOT '
+                     'TIE TO CUSTOMER_MASTER ***'
+             DISPLAY '    FLAT COUNT: ' WS-FLAT-COUNT
+                     '  DB COUNT: ' WS-DB-COUNT
+             DISPLAY '    FLAT TOTAL: ' WS-FLAT-TOTAL
+                     '  DB TOTAL: ' WS-DB-TOTAL
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             DISPLAY 'RECONCILIATION PASSED - CUSTDATA TIES TO '
+                     'CUSTOMER_MASTER WITHIN TOLERANCE'
+             MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       WRITE-BREAK-REPORT-LINES.
+           MOVE SPACES TO BRK-LINE.
+           STRING 'CUSTDATA / CUSTOMER_MASTER RECONCILIATION - '
+                  WS-CURRENT-DATE DELIMITED BY SIZE INTO BRK-LINE.
+           WRITE BRK-LINE.
+
+           MOVE SPACES TO BRK-LINE.
+           MOVE WS-FLAT-COUNT TO WS-FMT-COUNT.
+           STRING '  CUSTDATA RECORD COUNT:    ' WS-FMT-COUNT
+             DELIMITED BY SIZE INTO BRK-LINE.
+           WRITE BRK-LINE.
+
+           MOVE SPACES TO BRK-LINE.
+           MOVE WS-DB-COUNT TO WS-FMT-COUNT.
+           STRING '  CUSTOMER_MASTER COUNT:    ' WS-FMT-COUNT
+             DELIMITED BY SIZE INTO BRK-LINE.
+           WRITE BRK-LINE.
+
+           MOVE SPACES TO BRK-LINE.
+           MOVE WS-FLAT-TOTAL TO WS-FMT-BAL.
+           STRING '  CUSTDATA BALANCE TOTAL:   ' WS-FMT-BAL
+             DELIMITED BY SIZE INTO BRK-LINE.
+           WRITE BRK-LINE.
+
+           MOVE SPACES TO BRK-LINE.
+           MOVE WS-DB-TOTAL TO WS-FMT-BAL.
+           STRING '  CUSTOMER_MASTER TOTAL:    ' WS-FMT-BAL
+             DELIMITED BY SIZE INTO BRK-LINE.
+           WRITE BRK-LINE.
+
+           MOVE SPACES TO BRK-LINE.
+           IF WS-RECON-PASS
+             STRING '  RECONCILIATION STATUS:    PASS'
+               DELIMITED BY SIZE INTO BRK-LINE
+           ELSE
+             STRING '  RECONCILIATION STATUS:    FAIL - BREAK'
+               DELIMITED BY SIZE INTO BRK-LINE
+           END-IF.
+           WRITE BRK-LINE.
+
+       CLEANUP-PARA.
+           CLOSE CUSTFILE.
+           DISPLAY 'CUSTRECN COMPLETE. STATUS: ' WS-RECON-STATUS.
