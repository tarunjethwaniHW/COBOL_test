@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+       AUTHOR. ACCT-MGMT-TEAM.
+      *================================================================*
+      * CUSTSTMT - CUSTOMER STATEMENT EXTRACT                          *
+      * READS CUSTDATA AND, FOR EACH ACTIVE CUSTOMER, PULLS THE DAY'S  *
+      * TRANSACTION_LOG ACTIVITY TO WRITE A HEADER/DETAIL/TRAILER      *
+      * STATEMENT RECORD SET (OPENING BALANCE, EACH TRANSACTION, AND   *
+      * CLOSING BALANCE) TO STMTFILE FOR DOWNSTREAM STATEMENT          *
+      * GENERATION.                                                    *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO 'CUSTDATA'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CUST-STATUS.
+           SELECT STMTFILE ASSIGN TO 'STMTDATA'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTFILE.
+       COPY CUSTCOPY.
+
+       FD STMTFILE.
+       01 STMT-RECORD.
+          05 STMT-REC-TYPE        PIC X(01).
+             88 STMT-HEADER       VALUE 'H'.
+             88 STMT-DETAIL       VALUE 'D'.
+             88 STMT-TRAILER      VALUE 'T'.
+          05 STMT-CUST-ID         PIC X(10).
+          05 STMT-DATA            PIC X(60).
+          05 STMT-HDR-DATA REDEFINES STMT-DATA.
+             10 STMT-HDR-CUST-NAME   PIC X(30).
+             10 STMT-HDR-ACCT-TYPE   PIC X(01).
+             10 STMT-HDR-OPEN-BAL    PIC S9(9)V99.
+             10 STMT-HDR-STMT-DATE   PIC X(10).
+             10 FILLER               PIC X(08).
+          05 STMT-DTL-DATA REDEFINES STMT-DATA.
+             10 STMT-DTL-TRAN-TYPE   PIC X(01).
+             10 STMT-DTL-TRAN-AMOUNT PIC 9(9)V99.
+             10 STMT-DTL-TRAN-REF    PIC X(20).
+             10 STMT-DTL-NEW-BAL     PIC S9(9)V99.
+             10 FILLER               PIC X(17).
+          05 STMT-TRL-DATA REDEFINES STMT-DATA.
+             10 STMT-TRL-CLOSE-BAL   PIC S9(9)V99.
+             10 STMT-TRL-TRAN-COUNT  PIC 9(05).
+             10 FILLER               PIC X(44).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-STATUS        PIC XX VALUE SPACES.
+       01 WS-STMT-STATUS        PIC XX VALUE SPACES.
+       01 WS-EOF-FLAG           PIC X VALUE 'N'.
+          88 WS-EOF             VALUE 'Y'.
+       01 WS-CURRENT-DATE       PIC X(10).
+       01 WS-CUST-COUNT         PIC 9(07) VALUE 0.
+       01 WS-STMT-COUNT         PIC 9(07) VALUE 0.
+
+       01 WS-OPEN-BAL           PIC S9(9)V99 VALUE 0.
+       01 WS-TRAN-COUNT         PIC 9(05) VALUE 0.
+
+       01 WS-DTL-EOF-FLAG       PIC X VALUE 'N'.
+          88 WS-DTL-EOF         VALUE 'Y'.
+       01 WS-DTL-TRAN-TYPE      PIC X(01).
+       01 WS-DTL-TRAN-AMOUNT    PIC 9(9)V99.
+       01 WS-DTL-TRAN-REF       PIC X(20).
+       01 WS-DTL-NEW-BAL        PIC S9(9)V99.
+
+       01 WS-FIRST-OLD-BAL      PIC S9(9)V99 VALUE 0.
+
+       01 SQLCA.
+          05 SQLCODE            PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INIT-PARA.
+           PERFORM PROCESS-CUSTOMERS UNTIL WS-EOF.
+           PERFORM CLEANUP-PARA.
+           STOP RUN.
+
+       INIT-PARA.
+           OPEN INPUT CUSTFILE.
+           IF WS-CUST-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING CUSTFILE: ' WS-CUST-STATUS
+             STOP RUN
+           END-IF.
+           OPEN OUTPUT STMTFILE.
+           IF WS-STMT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING STMTFILE: ' WS-STMT-STATUS
+             CLOSE CUSTFILE
+             STOP RUN
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+           MOVE 0 TO WS-CUST-COUNT WS-STMT-COUNT.
+
+       PROCESS-CUSTOMERS.
+           READ CUSTFILE INTO CUST-RECORD
+             AT END SET WS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-EOF
+             ADD 1 TO WS-CUST-COUNT
+             IF CUST-ACTIVE
+               PERFORM WRITE-CUSTOMER-STATEMENT
+               ADD 1 TO WS-STMT-COUNT
+             END-IF
+           END-IF.
+
+       WRITE-CUSTOMER-STATEMENT.
+           PERFORM DETERMINE-OPENING-BALANCE.
+           PERFORM WRITE-STATEMENT-HEADER.
+           MOVE 0 TO WS-TRAN-COUNT.
+           PERFORM WRITE-STATEMENT-DETAILS.
+           PERFORM WRITE-STATEMENT-TRAILER.
+
+      * TRAN_DATE IS A DATE-ONLY COLUMN, SO WHEN A CUSTOMER HAS MORE
+      * THAN ONE TRANSACTION ON THE SAME DAY THIS ORDER BY CANNOT
+      * DISTINGUISH AMONG THEM. FETCH FIRST 1 ROW ONLY THEREFORE PICKS
+      * AN ARBITRARY SAME-DAY ROW AS "OLDEST". THIS IS A KNOWN
+      * LIMITATION UNTIL TRANSACTION_LOG CARRIES A SEQUENCE OR
+      * TIME-OF-DAY COLUMN TO TIEBREAK ON.
+       DETERMINE-OPENING-BALANCE.
+           MOVE CUST-BALANCE TO WS-OPEN-BAL.
+           EXEC SQL
+             SELECT OLD_BALANCE INTO :WS-FIRST-OLD-BAL
+             FROM TRANSACTION_LOG
+             WHERE CUST_ID = :CUST-ID
+               AND TRAN_DATE = CURRENT DATE
+             ORDER BY TRAN_DATE ASC
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+           IF SQLCODE = 0
+             MOVE WS-FIRST-OLD-BAL TO WS-OPEN-BAL
+           END-IF.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE 'H' TO STMT-REC-TYPE.
+           MOVE CUST-ID TO STMT-CUST-ID.
+           MOVE CUST-NAME TO STMT-HDR-CUST-NAME.
+           MOVE CUST-ACCT-TYPE TO STMT-HDR-ACCT-TYPE.
+           MOVE WS-OPEN-BAL TO STMT-HDR-OPEN-BAL.
+           MOVE WS-CURRENT-DATE TO STMT-HDR-STMT-DATE.
+           WRITE STMT-RECORD.
+
+      * THE SAME-DAY TIEBREAK LIMITATION NOTED IN
+      * DETERMINE-OPENING-BALANCE APPLIES HERE: WITH NO SEQUENCE OR
+      * TIME-OF-DAY COLUMN ON TRANSACTION_LOG, THE RELATIVE ORDER OF
+      * SAME-DAY DETAIL LINES ON THE STATEMENT IS NOT GUARANTEED.
+       WRITE-STATEMENT-DETAILS.
+           MOVE 'N' TO WS-DTL-EOF-FLAG.
+           EXEC SQL
+             DECLARE STMTCUR CURSOR FOR
+               SELECT TRAN_TYPE, TRAN_AMOUNT, TRAN_REF, NEW_BALANCE
+               FROM TRANSACTION_LOG
+               WHERE CUST_ID = :CUST-ID
+                 AND TRAN_DATE = CURRENT DATE
+               ORDER BY TRAN_DATE ASC
+           END-EXEC.
+           EXEC SQL OPEN STMTCUR END-EXEC.
+           PERFORM FETCH-STATEMENT-DETAIL.
+           PERFORM WRITE-STATEMENT-DETAIL-LINE UNTIL WS-DTL-EOF.
+           EXEC SQL CLOSE STMTCUR END-EXEC.
+
+       FETCH-STATEMENT-DETAIL.
+           EXEC SQL
+             FETCH STMTCUR
+             INTO :WS-DTL-TRAN-TYPE, :WS-DTL-TRAN-AMOUNT,
+                  :WS-DTL-TRAN-REF, :WS-DTL-NEW-BAL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-DTL-EOF TO TRUE
+           END-IF.
+
+       WRITE-STATEMENT-DETAIL-LINE.
+           MOVE 'D' TO STMT-REC-TYPE.
+           MOVE CUST-ID TO STMT-CUST-ID.
+           MOVE WS-DTL-TRAN-TYPE TO STMT-DTL-TRAN-TYPE.
+           MOVE WS-DTL-TRAN-AMOUNT TO STMT-DTL-TRAN-AMOUNT.
+           MOVE WS-DTL-TRAN-REF TO STMT-DTL-TRAN-REF.
+           MOVE WS-DTL-NEW-BAL TO STMT-DTL-NEW-BAL.
+           WRITE STMT-RECORD.
+           ADD 1 TO WS-TRAN-COUNT.
+           PERFORM FETCH-STATEMENT-DETAIL.
+
+       WRITE-STATEMENT-TRAILER.
+           MOVE 'T' TO STMT-REC-TYPE.
+           MOVE CUST-ID TO STMT-CUST-ID.
+           MOVE CUST-BALANCE TO STMT-TRL-CLOSE-BAL.
+           MOVE WS-TRAN-COUNT TO STMT-TRL-TRAN-COUNT.
+           WRITE STMT-RECORD.
+
+       CLEANUP-PARA.
+           CLOSE CUSTFILE STMTFILE.
+           DISPLAY 'CUSTSTMT COMPLETE.'.
+           DISPLAY '  CUSTOMERS READ:       ' WS-CUST-COUNT.
+           DISPLAY '  STATEMENTS WRITTEN:   ' WS-STMT-COUNT.
