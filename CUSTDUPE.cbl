@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTDUPE.
+       AUTHOR. ACCT-MGMT-TEAM.
+      *================================================================*
+      * CUSTDUPE - PRE-LOAD DUPLICATE CUST-ID DETECTION                *
+      * SORTS THE PRE-LOAD SEQUENTIAL EXTRACT (E.G. CUSTLOAD'S         *
+      * ACCEPTED-LOAD OUTPUT) BY CUST-ID AND REPORTS EVERY CUST-ID     *
+      * THAT APPEARS MORE THAN ONCE, SO A DUPLICATE FEED IS CAUGHT     *
+      * BEFORE IT EVER REACHES CUSTDATA'S INDEXED LOAD.                *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPIN ASSIGN TO 'LOADACPT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-IN-STATUS.
+           SELECT SORTWK ASSIGN TO 'SORTWK1'.
+           SELECT DUPRPT ASSIGN TO 'DUPEDATA'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DUPIN.
+       COPY CUSTCOPY.
+
+       SD SORTWK.
+       01 SORT-RECORD.
+          05 SRT-CUST-ID           PIC X(10).
+          05 SRT-CUST-NAME         PIC X(30).
+          05 SRT-CUST-BALANCE      PIC S9(7)V99.
+          05 SRT-CUST-ACCT-TYPE    PIC X(01).
+          05 SRT-CUST-STATUS       PIC X(01).
+          05 SRT-CUST-LAST-ACT     PIC X(10).
+          05 SRT-CUST-OPEN-DATE    PIC X(10).
+
+       FD DUPRPT.
+       01 DUPRPT-LINE.
+          05 DUPRPT-CUST-ID        PIC X(10).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DUPRPT-CUST-NAME      PIC X(30).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 DUPRPT-MSG            PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-IN-STATUS          PIC XX VALUE SPACES.
+       01 WS-RPT-STATUS         PIC XX VALUE SPACES.
+       01 WS-EOF-FLAG           PIC X VALUE 'N'.
+          88 WS-EOF             VALUE 'Y'.
+       01 WS-READ-COUNT         PIC 9(07) VALUE 0.
+       01 WS-DUP-COUNT          PIC 9(07) VALUE 0.
+       01 WS-PREV-CUST-ID       PIC X(10) VALUE SPACES.
+       01 WS-PREV-CUST-NAME     PIC X(30) VALUE SPACES.
+       01 WS-PREV-DUP-FLAG      PIC X VALUE 'N'.
+          88 WS-PREV-WAS-DUP    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           SORT SORTWK
+             ON ASCENDING KEY SRT-CUST-ID
+             USING DUPIN
+             OUTPUT PROCEDURE IS SCAN-SORTED-RECORDS.
+           PERFORM CLEANUP-PARA.
+           STOP RUN.
+
+       SCAN-SORTED-RECORDS.
+           OPEN OUTPUT DUPRPT.
+           IF WS-RPT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING DUPRPT: ' WS-RPT-STATUS
+             STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-PREV-CUST-ID.
+           MOVE 'N' TO WS-PREV-DUP-FLAG.
+           MOVE 0 TO WS-READ-COUNT WS-DUP-COUNT.
+           PERFORM RETURN-SORTED-RECORD.
+           PERFORM CHECK-FOR-DUPLICATE UNTIL WS-EOF.
+           CLOSE DUPRPT.
+
+       RETURN-SORTED-RECORD.
+           RETURN SORTWK INTO SORT-RECORD
+             AT END SET WS-EOF TO TRUE
+           END-RETURN.
+
+       CHECK-FOR-DUPLICATE.
+           ADD 1 TO WS-READ-COUNT.
+           IF SRT-CUST-ID = WS-PREV-CUST-ID
+             IF NOT WS-PREV-WAS-DUP
+               PERFORM WRITE-FIRST-OCCURRENCE-LINE
+               ADD 1 TO WS-DUP-COUNT
+             END-IF
+             PERFORM WRITE-DUP-LINE
+             ADD 1 TO WS-DUP-COUNT
+             SET WS-PREV-WAS-DUP TO TRUE
+           ELSE
+             MOVE 'N' TO WS-PREV-DUP-FLAG
+           END-IF.
+           MOVE SRT-CUST-ID TO WS-PREV-CUST-ID.
+           MOVE SRT-CUST-NAME TO WS-PREV-CUST-NAME.
+           PERFORM RETURN-SORTED-RECORD.
+
+       WRITE-FIRST-OCCURRENCE-LINE.
+           MOVE WS-PREV-CUST-ID TO DUPRPT-CUST-ID.
+           MOVE WS-PREV-CUST-NAME TO DUPRPT-CUST-NAME.
+           MOVE 'DUPLICATE CUST-ID IN PRE-LOAD EXTRACT' TO DUPRPT-MSG.
+           WRITE DUPRPT-LINE.
+
+       WRITE-DUP-LINE.
+           MOVE SRT-CUST-ID TO DUPRPT-CUST-ID.
+           MOVE SRT-CUST-NAME TO DUPRPT-CUST-NAME.
+           MOVE 'DUPLICATE CUST-ID IN PRE-LOAD EXTRACT' TO DUPRPT-MSG.
+           WRITE DUPRPT-LINE.
+
+       CLEANUP-PARA.
+           DISPLAY 'CUSTDUPE COMPLETE.'.
+           DISPLAY '  RECORDS SCANNED:      ' WS-READ-COUNT.
+           DISPLAY '  DUPLICATE OCCURRENCES:' WS-DUP-COUNT.
