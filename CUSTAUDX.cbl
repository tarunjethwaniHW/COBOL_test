@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAUDX.
+       AUTHOR. ACCT-MGMT-TEAM.
+      *================================================================*
+      * CUSTAUDX - CUSTOMER AUDIT TRAIL EXPORT                          *
+      * JOINS VALIDATION_LOG (CUSTVALD PASS/FAIL DECISIONS) AND         *
+      * ARCHIVE_AUDIT (CUSTARCH ARCHIVE/REHYDRATE DECISIONS) BY         *
+      * CUST-ID FOR A CONFIGURED DATE RANGE, AND WRITES ONE             *
+      * CHRONOLOGICAL AUDIT FILE - ONE LINE PER EVENT, GROUPED BY       *
+      * CUSTOMER AND ORDERED BY EVENT DATE WITHIN CUSTOMER - SO         *
+      * COMPLIANCE NO LONGER HAS TO PULL AND RECONCILE THE TWO DB2      *
+      * EXTRACTS BY HAND.                                               *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDCTL ASSIGN TO 'AUDCTL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CTL-STATUS.
+           SELECT AUDFILE ASSIGN TO 'AUDTRAIL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDCTL.
+       01 AUDCTL-RECORD.
+          05 CTL-DATE-LOW           PIC X(10).
+          05 CTL-DATE-HIGH          PIC X(10).
+
+       FD AUDFILE.
+       01 AUD-RECORD.
+          05 AUD-CUST-ID            PIC X(10).
+          05 FILLER                 PIC X(01) VALUE SPACE.
+          05 AUD-EVENT-DATE         PIC X(10).
+          05 FILLER                 PIC X(01) VALUE SPACE.
+          05 AUD-EVENT-SOURCE       PIC X(10).
+          05 FILLER                 PIC X(01) VALUE SPACE.
+          05 AUD-EVENT-STATUS       PIC X(10).
+          05 FILLER                 PIC X(01) VALUE SPACE.
+          05 AUD-EVENT-PROGRAM      PIC X(10).
+          05 FILLER                 PIC X(01) VALUE SPACE.
+          05 AUD-EVENT-DETAIL       PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTL-STATUS         PIC XX VALUE SPACES.
+       01 WS-AUD-STATUS         PIC XX VALUE SPACES.
+       01 WS-DATE-LOW           PIC X(10) VALUE SPACES.
+       01 WS-DATE-HIGH          PIC X(10) VALUE SPACES.
+       01 WS-EXPORT-COUNT       PIC 9(07) VALUE 0.
+
+       01 WS-AUD-EOF-FLAG       PIC X VALUE 'N'.
+          88 WS-AUD-EOF         VALUE 'Y'.
+       01 WS-AUD-CUST-ID        PIC X(10).
+       01 WS-AUD-EVENT-DATE     PIC X(10).
+       01 WS-AUD-EVENT-SOURCE   PIC X(10).
+       01 WS-AUD-EVENT-STATUS   PIC X(10).
+       01 WS-AUD-EVENT-DETAIL   PIC X(60).
+       01 WS-AUD-EVENT-PROGRAM  PIC X(10).
+
+       01 SQLCA.
+          05 SQLCODE            PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INIT-PARA.
+           PERFORM WRITE-AUDIT-TRAIL.
+           PERFORM CLEANUP-PARA.
+           STOP RUN.
+
+       INIT-PARA.
+           PERFORM READ-CONTROL-CARD.
+           OPEN OUTPUT AUDFILE.
+           IF WS-AUD-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING AUDTRAIL: ' WS-AUD-STATUS
+             STOP RUN
+           END-IF.
+           MOVE 0 TO WS-EXPORT-COUNT.
+
+       READ-CONTROL-CARD.
+           MOVE SPACES TO WS-DATE-LOW WS-DATE-HIGH.
+           OPEN INPUT AUDCTL.
+           IF WS-CTL-STATUS = '00'
+             READ AUDCTL INTO AUDCTL-RECORD
+               AT END CONTINUE
+             END-READ
+             CLOSE AUDCTL
+             MOVE CTL-DATE-LOW TO WS-DATE-LOW
+             MOVE CTL-DATE-HIGH TO WS-DATE-HIGH
+           END-IF.
+           IF WS-DATE-LOW = SPACES
+             MOVE FUNCTION CURRENT-DATE(1:10) TO WS-DATE-LOW
+           END-IF.
+           IF WS-DATE-HIGH = SPACES
+             MOVE FUNCTION CURRENT-DATE(1:10) TO WS-DATE-HIGH
+           END-IF.
+           DISPLAY 'CUSTAUDX EXPORTING AUDIT TRAIL FOR ' WS-DATE-LOW
+                   ' THRU ' WS-DATE-HIGH.
+
+       WRITE-AUDIT-TRAIL.
+           MOVE 'N' TO WS-AUD-EOF-FLAG.
+           EXEC SQL
+             DECLARE AUDCUR CURSOR FOR
+               SELECT CUST_ID, VALID_DATE, 'VALIDATION',
+                      VALID_STATUS, VALID_PROGRAM, ERROR_MSG
+               FROM VALIDATION_LOG
+               WHERE VALID_DATE BETWEEN :WS-DATE-LOW AND :WS-DATE-HIGH
+               UNION ALL
+               SELECT CUST_ID, ARCHIVE_DATE, 'ARCHIVE',
+                      ARCHIVE_REASON, ARCHIVED_BY, ''
+               FROM ARCHIVE_AUDIT
+               WHERE ARCHIVE_DATE
+                 BETWEEN :WS-DATE-LOW AND :WS-DATE-HIGH
+               ORDER BY 1, 2
+           END-EXEC.
+           EXEC SQL OPEN AUDCUR END-EXEC.
+           PERFORM FETCH-AUDIT-ROW.
+           PERFORM WRITE-AUDIT-LINE UNTIL WS-AUD-EOF.
+           EXEC SQL CLOSE AUDCUR END-EXEC.
+
+       FETCH-AUDIT-ROW.
+           EXEC SQL
+             FETCH AUDCUR
+             INTO :WS-AUD-CUST-ID, :WS-AUD-EVENT-DATE,
+                  :WS-AUD-EVENT-SOURCE, :WS-AUD-EVENT-STATUS,
+                  :WS-AUD-EVENT-PROGRAM, :WS-AUD-EVENT-DETAIL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-AUD-EOF TO TRUE
+           END-IF.
+
+       WRITE-AUDIT-LINE.
+           MOVE WS-AUD-CUST-ID TO AUD-CUST-ID.
+           MOVE WS-AUD-EVENT-DATE TO AUD-EVENT-DATE.
+           MOVE WS-AUD-EVENT-SOURCE TO AUD-EVENT-SOURCE.
+           MOVE WS-AUD-EVENT-STATUS TO AUD-EVENT-STATUS.
+           MOVE WS-AUD-EVENT-PROGRAM TO AUD-EVENT-PROGRAM.
+           MOVE WS-AUD-EVENT-DETAIL TO AUD-EVENT-DETAIL.
+           WRITE AUD-RECORD.
+           ADD 1 TO WS-EXPORT-COUNT.
+           PERFORM FETCH-AUDIT-ROW.
+
+       CLEANUP-PARA.
+           CLOSE AUDFILE.
+           DISPLAY 'CUSTAUDX COMPLETE. EVENTS EXPORTED: '
+                   WS-EXPORT-COUNT.
