@@ -15,25 +15,76 @@
        01 WS-DB-CUST-COUNT     PIC 9(05) VALUE 0.
        01 WS-NUMERIC-CHECK      PIC X(10).
        01 WS-BALANCE-LIMIT      PIC 9(7)V99 VALUE 9999999.99.
+       01 WS-OVERDRAFT-FLOOR    PIC S9(7)V99 VALUE -1000.00.
+
+       01 WS-CURRENT-DATE-NUM   PIC 9(8).
+       01 WS-FOUNDING-DATE-NUM  PIC 9(8) VALUE 19000101.
+       01 WS-DATE-YYYY          PIC 9(4).
+       01 WS-DATE-MM            PIC 9(2).
+       01 WS-DATE-DD            PIC 9(2).
+       01 WS-CHECK-DATE         PIC X(10).
+       01 WS-CHECK-DATE-NUM     PIC 9(8) VALUE 0.
+       01 WS-CHECK-DATE-VALID   PIC X(01) VALUE 'Y'.
+          88 WS-CHECK-DATE-OK   VALUE 'Y'.
+       01 WS-OPEN-DATE-NUM      PIC 9(8) VALUE 0.
+       01 WS-LAST-ACT-NUM       PIC 9(8) VALUE 0.
+
+       01 WS-MINBAL-AMOUNT      PIC 9(05)V99 VALUE 0.
+       01 WS-MINBAL-VALUES.
+          05 FILLER             PIC X(01) VALUE 'C'.
+          05 FILLER             PIC 9(05)V99 VALUE 00100.00.
+          05 FILLER             PIC X(01) VALUE 'S'.
+          05 FILLER             PIC 9(05)V99 VALUE 00500.00.
+          05 FILLER             PIC X(01) VALUE 'L'.
+          05 FILLER             PIC 9(05)V99 VALUE 00000.00.
+       01 WS-MINBAL-TABLE REDEFINES WS-MINBAL-VALUES.
+          05 WS-MINBAL-ENTRY OCCURS 3 TIMES INDEXED BY WS-MINBAL-IDX.
+             10 WS-MINBAL-TYPE  PIC X(01).
+             10 WS-MINBAL-AMT   PIC 9(05)V99.
+
+       01 WS-RETENTION-DAYS     PIC 9(05).
+       01 WS-RETENTION-DAYS-DFT PIC 9(05) VALUE 365.
+       01 WS-RETENTION-VALUES.
+          05 FILLER             PIC X(01) VALUE 'C'.
+          05 FILLER             PIC 9(05) VALUE 00180.
+          05 FILLER             PIC X(01) VALUE 'S'.
+          05 FILLER             PIC 9(05) VALUE 00365.
+          05 FILLER             PIC X(01) VALUE 'L'.
+          05 FILLER             PIC 9(05) VALUE 00730.
+       01 WS-RETENTION-TABLE REDEFINES WS-RETENTION-VALUES.
+          05 WS-RETENTION-ENTRY OCCURS 3 TIMES INDEXED BY WS-RET-IDX.
+             10 WS-RET-TYPE     PIC X(01).
+             10 WS-RET-DAYS     PIC 9(05).
+
+       01 WS-WARN-THRESHOLD-DAYS PIC 9(05) VALUE 0.
+       01 WS-WARN-CUTOFF-INTEGER PIC S9(9) COMP.
+       01 WS-WARN-CUTOFF-NUM     PIC 9(8).
 
        LINKAGE SECTION.
        01 LS-CUST-RECORD.
           05 LS-CUST-ID         PIC X(10).
           05 LS-CUST-NAME       PIC X(30).
-          05 LS-CUST-BALANCE    PIC 9(7)V99.
+          05 LS-CUST-BALANCE    PIC S9(7)V99.
           05 LS-CUST-ACCT-TYPE  PIC X(01).
           05 LS-CUST-STATUS     PIC X(01).
           05 LS-CUST-LAST-ACT   PIC X(10).
           05 LS-CUST-OPEN-DATE  PIC X(10).
        01 LS-VALID-STATUS       PIC X(01).
        01 LS-ERROR-MSG          PIC X(60).
+       01 LS-WARN-STATUS        PIC X(01).
+          88 LS-AT-RISK         VALUE 'Y'.
+       01 LS-WARN-MSG           PIC X(60).
 
        PROCEDURE DIVISION USING LS-CUST-RECORD
                                 LS-VALID-STATUS
-                                LS-ERROR-MSG.
+                                LS-ERROR-MSG
+                                LS-WARN-STATUS
+                                LS-WARN-MSG.
        MAIN-VALIDATION.
            MOVE 'Y' TO LS-VALID-STATUS.
            MOVE SPACES TO LS-ERROR-MSG.
+           MOVE 'N' TO LS-WARN-STATUS.
+           MOVE SPACES TO LS-WARN-MSG.
 
            PERFORM VALIDATE-CUST-ID.
            IF LS-VALID-STATUS = 'Y'
@@ -42,9 +93,15 @@
            IF LS-VALID-STATUS = 'Y'
              PERFORM VALIDATE-ACCT-TYPE
            END-IF.
+           IF LS-VALID-STATUS = 'Y'
+             PERFORM VALIDATE-DATES
+           END-IF.
            IF LS-VALID-STATUS = 'Y'
              PERFORM VALIDATE-CUST-EXISTS
            END-IF.
+           IF LS-VALID-STATUS = 'Y'
+             PERFORM CHECK-AT-RISK-CONDITIONS
+           END-IF.
            IF LS-VALID-STATUS = 'Y'
              PERFORM LOG-VALIDATION-SUCCESS
            ELSE
@@ -71,9 +128,16 @@
            END-IF.
 
        VALIDATE-BALANCE.
-           IF LS-CUST-BALANCE < 0
+      * CUST-BALANCE IS SIGNED SO A TRAN-DEBIT OVERDRAFT OVERRIDE CAN
+      * DRIVE IT NEGATIVE (SEE CUSTUPDT). A NEGATIVE BALANCE IS
+      * THEREFORE A VALID POST-OVERRIDE STATE, NOT AN ERROR, AS LONG
+      * AS IT HAS NOT GONE BELOW THE OVERDRAFT FLOOR - OTHERWISE AN
+      * OVERDRAWN ACCOUNT WOULD BE REJECTED OUT OF EVERY SUBSEQUENT
+      * CUSTPROC/CUSTUPDT PASS, INCLUDING A CREDIT THAT WOULD PAY THE
+      * OVERDRAFT BACK DOWN.
+           IF LS-CUST-BALANCE < WS-OVERDRAFT-FLOOR
              MOVE 'N' TO LS-VALID-STATUS
-             MOVE 'E003: CUSTOMER BALANCE IS NEGATIVE' TO
+             MOVE 'E003: CUSTOMER BALANCE BELOW OVERDRAFT FLOOR' TO
                LS-ERROR-MSG
            END-IF.
            IF LS-VALID-STATUS = 'Y'
@@ -98,6 +162,76 @@
                  LS-ERROR-MSG
            END-EVALUATE.
 
+       VALIDATE-DATES.
+           PERFORM GET-CURRENT-DATE-NUM.
+           MOVE LS-CUST-OPEN-DATE TO WS-CHECK-DATE.
+           PERFORM VALIDATE-ONE-DATE.
+           IF WS-CHECK-DATE-OK
+             MOVE WS-CHECK-DATE-NUM TO WS-OPEN-DATE-NUM
+           ELSE
+             MOVE 'N' TO LS-VALID-STATUS
+             MOVE 'E007: CUSTOMER OPEN DATE IS INVALID' TO
+               LS-ERROR-MSG
+           END-IF.
+           IF LS-VALID-STATUS = 'Y'
+             MOVE LS-CUST-LAST-ACT TO WS-CHECK-DATE
+             PERFORM VALIDATE-ONE-DATE
+             IF WS-CHECK-DATE-OK
+               MOVE WS-CHECK-DATE-NUM TO WS-LAST-ACT-NUM
+             ELSE
+               MOVE 'N' TO LS-VALID-STATUS
+               MOVE 'E010: CUSTOMER LAST ACTIVITY DATE IS INVALID'
+                 TO LS-ERROR-MSG
+             END-IF
+           END-IF.
+           IF LS-VALID-STATUS = 'Y'
+             IF WS-LAST-ACT-NUM < WS-OPEN-DATE-NUM
+               MOVE 'N' TO LS-VALID-STATUS
+               MOVE 'E008: LAST ACTIVITY DATE PRECEDES OPEN DATE'
+                 TO LS-ERROR-MSG
+             END-IF
+           END-IF.
+
+       VALIDATE-ONE-DATE.
+           SET WS-CHECK-DATE-OK TO TRUE.
+           MOVE 0 TO WS-CHECK-DATE-NUM.
+           IF WS-CHECK-DATE = SPACES OR WS-CHECK-DATE = LOW-VALUES
+             MOVE 'N' TO WS-CHECK-DATE-VALID
+           END-IF.
+           IF WS-CHECK-DATE-OK
+             IF WS-CHECK-DATE(5:1) NOT = '-'
+                OR WS-CHECK-DATE(8:1) NOT = '-'
+               MOVE 'N' TO WS-CHECK-DATE-VALID
+             END-IF
+           END-IF.
+           IF WS-CHECK-DATE-OK
+             IF WS-CHECK-DATE(1:4) IS NOT NUMERIC
+                OR WS-CHECK-DATE(6:2) IS NOT NUMERIC
+                OR WS-CHECK-DATE(9:2) IS NOT NUMERIC
+               MOVE 'N' TO WS-CHECK-DATE-VALID
+             END-IF
+           END-IF.
+           IF WS-CHECK-DATE-OK
+             MOVE WS-CHECK-DATE(1:4) TO WS-DATE-YYYY
+             MOVE WS-CHECK-DATE(6:2) TO WS-DATE-MM
+             MOVE WS-CHECK-DATE(9:2) TO WS-DATE-DD
+             STRING WS-DATE-YYYY WS-DATE-MM WS-DATE-DD
+               DELIMITED BY SIZE INTO WS-CHECK-DATE-NUM
+             IF WS-CHECK-DATE-NUM < WS-FOUNDING-DATE-NUM
+               MOVE 'N' TO WS-CHECK-DATE-VALID
+             END-IF
+             IF WS-CHECK-DATE-NUM > WS-CURRENT-DATE-NUM
+               MOVE 'N' TO WS-CHECK-DATE-VALID
+             END-IF
+           END-IF.
+
+       GET-CURRENT-DATE-NUM.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-DATE-YYYY.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-DATE-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DATE-DD.
+           STRING WS-DATE-YYYY WS-DATE-MM WS-DATE-DD
+             DELIMITED BY SIZE INTO WS-CURRENT-DATE-NUM.
+
        VALIDATE-CUST-EXISTS.
            EXEC SQL
              SELECT COUNT(*) INTO :WS-DB-CUST-COUNT
@@ -111,6 +245,53 @@
                TO LS-ERROR-MSG
            END-IF.
 
+       CHECK-AT-RISK-CONDITIONS.
+           PERFORM CHECK-MINIMUM-BALANCE.
+           IF LS-WARN-STATUS NOT = 'Y'
+             PERFORM CHECK-DORMANCY-WARNING
+           END-IF.
+
+       CHECK-MINIMUM-BALANCE.
+           MOVE 0 TO WS-MINBAL-AMOUNT.
+           PERFORM LOOKUP-MINBAL-ENTRY
+             VARYING WS-MINBAL-IDX FROM 1 BY 1
+             UNTIL WS-MINBAL-IDX > 3.
+           IF LS-CUST-BALANCE < WS-MINBAL-AMOUNT
+             MOVE 'Y' TO LS-WARN-STATUS
+             MOVE 'W001: BALANCE BELOW MINIMUM FOR ACCOUNT TYPE'
+               TO LS-WARN-MSG
+           END-IF.
+
+       LOOKUP-MINBAL-ENTRY.
+           IF WS-MINBAL-TYPE(WS-MINBAL-IDX) = LS-CUST-ACCT-TYPE
+             MOVE WS-MINBAL-AMT(WS-MINBAL-IDX) TO WS-MINBAL-AMOUNT
+           END-IF.
+
+       CHECK-DORMANCY-WARNING.
+           PERFORM GET-WARN-CUTOFF-FOR-TYPE.
+           IF WS-LAST-ACT-NUM < WS-WARN-CUTOFF-NUM
+             MOVE 'Y' TO LS-WARN-STATUS
+             MOVE 'W002: ACCOUNT APPROACHING DORMANCY CUTOFF'
+               TO LS-WARN-MSG
+           END-IF.
+
+       GET-WARN-CUTOFF-FOR-TYPE.
+           MOVE WS-RETENTION-DAYS-DFT TO WS-RETENTION-DAYS.
+           PERFORM LOOKUP-RETENTION-ENTRY
+             VARYING WS-RET-IDX FROM 1 BY 1
+             UNTIL WS-RET-IDX > 3.
+           COMPUTE WS-WARN-THRESHOLD-DAYS = WS-RETENTION-DAYS - 30.
+           COMPUTE WS-WARN-CUTOFF-INTEGER =
+             FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+               - WS-WARN-THRESHOLD-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-WARN-CUTOFF-INTEGER)
+             TO WS-WARN-CUTOFF-NUM.
+
+       LOOKUP-RETENTION-ENTRY.
+           IF WS-RET-TYPE(WS-RET-IDX) = LS-CUST-ACCT-TYPE
+             MOVE WS-RET-DAYS(WS-RET-IDX) TO WS-RETENTION-DAYS
+           END-IF.
+
        LOG-VALIDATION-SUCCESS.
            EXEC SQL
              INSERT INTO VALIDATION_LOG
