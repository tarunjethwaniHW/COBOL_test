@@ -0,0 +1,17 @@
+      *================================================================*
+      * CUSTCOPY - CUSTOMER MASTER RECORD LAYOUT                       *
+      * SHARED BY CUSTPROC, CUSTARCH, CUSTUPDT, CUSTVALD AND ANY OTHER *
+      * PROGRAM THAT READS OR WRITES THE CUSTDATA FILE.                *
+      *================================================================*
+       01 CUST-RECORD.
+          05 CUST-ID              PIC X(10).
+          05 CUST-NAME            PIC X(30).
+          05 CUST-BALANCE         PIC S9(7)V99.
+          05 CUST-ACCT-TYPE       PIC X(01).
+          05 CUST-STATUS          PIC X(01).
+             88 CUST-ACTIVE       VALUE 'A'.
+             88 CUST-INACTIVE     VALUE 'I'.
+             88 CUST-CLOSED       VALUE 'C'.
+          05 CUST-LAST-ACTIVITY   PIC X(10).
+          05 CUST-OPEN-DATE       PIC X(10).
+          05 CUST-BRANCH-CODE     PIC X(04).
