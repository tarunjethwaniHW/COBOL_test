@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTPMRG.
+       AUTHOR. ACCT-MGMT-TEAM.
+      *================================================================*
+      * CUSTPMRG - CUSTPROC PARTITION MERGE PROGRAM                    *
+      * READS THE PARTIAL COUNTS/TOTALS WRITTEN TO PARTOUT BY EACH     *
+      * CONCURRENT CUSTPROC PARTITION RUN, COMBINES THEM INTO ONE SET  *
+      * OF GRAND TOTALS, RECONCILES THE COMBINED TOTAL AGAINST         *
+      * AUDIT_LOG THE SAME WAY A SINGLE-PARTITION CUSTPROC RUN WOULD,  *
+      * AND ISSUES THE ONE CUSTRPT SUMMARY CALL FOR THE WHOLE NIGHTLY  *
+      * RUN. RUN THIS AFTER ALL CUSTPROC PARTITIONS HAVE COMPLETED.    *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTOUT ASSIGN TO 'PARTOUT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-PART-STATUS.
+           SELECT ALRTCTL ASSIGN TO 'ALRTCTL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-ALRTCTL-STATUS.
+           SELECT ALERTOUT ASSIGN TO 'ALERTOUT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-ALERT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARTOUT.
+       01 PART-RECORD.
+          05 PART-PARTITION-ID     PIC 9(02).
+          05 PART-COUNT            PIC 9(07).
+          05 PART-TOTAL            PIC S9(11)V99.
+          05 PART-HIGH-VALUE-COUNT PIC 9(07).
+          05 PART-ERROR-COUNT      PIC 9(07).
+          05 PART-AT-RISK-COUNT    PIC 9(07).
+
+       FD ALRTCTL.
+       01 ALRTCTL-RECORD.
+          05 CTL-ERROR-THRESHOLD   PIC 9(07).
+
+       FD ALERTOUT.
+       01 ALERT-RECORD.
+          05 ALERT-PROGRAM         PIC X(08).
+          05 ALERT-DATE            PIC X(08).
+          05 ALERT-TIME            PIC X(06).
+          05 ALERT-ERROR-COUNT     PIC 9(07).
+          05 ALERT-THRESHOLD       PIC 9(07).
+          05 ALERT-MESSAGE         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PART-STATUS        PIC XX VALUE SPACES.
+       01 WS-EOF-FLAG           PIC X VALUE 'N'.
+          88 WS-EOF             VALUE 'Y'.
+       01 WS-PARTITION-COUNT    PIC 9(02) VALUE 0.
+
+       01 WS-TOTAL              PIC S9(11)V99 VALUE 0.
+       01 WS-COUNT              PIC 9(07) VALUE 0.
+       01 WS-HIGH-VALUE-COUNT   PIC 9(07) VALUE 0.
+       01 WS-ERROR-COUNT        PIC 9(07) VALUE 0.
+       01 WS-AT-RISK-COUNT      PIC 9(07) VALUE 0.
+       01 WS-AVERAGE            PIC S9(9)V99 VALUE 0.
+
+       01 WS-ALRTCTL-STATUS     PIC XX VALUE SPACES.
+       01 WS-ALERT-STATUS       PIC XX VALUE SPACES.
+       01 WS-ERROR-THRESHOLD    PIC 9(07) VALUE 0.
+       01 WS-ERROR-THRESHOLD-DFT PIC 9(07) VALUE 0000100.
+
+       01 WS-RPT-TYPE           PIC X(01).
+       01 WS-RPT-TITLE          PIC X(40).
+
+       01 WS-AUDIT-TOTAL        PIC S9(11)V99 VALUE 0.
+       01 WS-RECON-DIFF         PIC S9(11)V99 VALUE 0.
+       01 WS-RECON-TOLERANCE    PIC 9(5)V99 VALUE 1.00.
+
+       01 SQLCA.
+          05 SQLCODE            PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INIT-PARA.
+           PERFORM MERGE-PARTITION UNTIL WS-EOF.
+           PERFORM CALC-AVERAGE.
+           PERFORM GENERATE-REPORT.
+           PERFORM RECONCILE-AUDIT-BALANCE.
+           PERFORM CLEANUP-PARA.
+           STOP RUN.
+
+       INIT-PARA.
+           OPEN INPUT PARTOUT.
+           IF WS-PART-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING PARTOUT: ' WS-PART-STATUS
+             DISPLAY 'NO PARTITION RESULTS TO MERGE - RUN THE '
+                     'CUSTPROC PARTITIONS FIRST'
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           MOVE 0 TO WS-TOTAL WS-COUNT WS-HIGH-VALUE-COUNT
+                      WS-ERROR-COUNT WS-AT-RISK-COUNT
+                      WS-PARTITION-COUNT.
+           PERFORM READ-ALERT-THRESHOLD.
+
+       READ-ALERT-THRESHOLD.
+           MOVE WS-ERROR-THRESHOLD-DFT TO WS-ERROR-THRESHOLD.
+           OPEN INPUT ALRTCTL.
+           IF WS-ALRTCTL-STATUS = '00'
+             READ ALRTCTL INTO ALRTCTL-RECORD
+               AT END CONTINUE
+             END-READ
+             CLOSE ALRTCTL
+             IF CTL-ERROR-THRESHOLD > 0
+               MOVE CTL-ERROR-THRESHOLD TO WS-ERROR-THRESHOLD
+             END-IF
+           ELSE
+             DISPLAY 'NO ALRTCTL PARM FILE - USING DEFAULT ERROR '
+                     'THRESHOLD OF ' WS-ERROR-THRESHOLD
+           END-IF.
+
+       CHECK-ERROR-THRESHOLD.
+           IF WS-ERROR-COUNT > WS-ERROR-THRESHOLD
+             MOVE 'COMBINED ERROR COUNT EXCEEDED CONFIGURED THRESHOLD'
+               TO ALERT-MESSAGE
+             PERFORM WRITE-ALERT-RECORD
+           END-IF.
+
+       WRITE-ALERT-RECORD.
+           OPEN EXTEND ALERTOUT.
+           IF WS-ALERT-STATUS NOT = '00'
+             OPEN OUTPUT ALERTOUT
+           END-IF.
+           MOVE 'CUSTPMRG' TO ALERT-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ALERT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ALERT-TIME.
+           MOVE WS-ERROR-COUNT TO ALERT-ERROR-COUNT.
+           MOVE WS-ERROR-THRESHOLD TO ALERT-THRESHOLD.
+           WRITE ALERT-RECORD.
+           CLOSE ALERTOUT.
+           DISPLAY 'ALERT TRIGGERED - COMBINED ERROR COUNT '
+                   WS-ERROR-COUNT ' EXCEEDS THRESHOLD '
+                   WS-ERROR-THRESHOLD
+                   ' - RECORD WRITTEN TO ALERTOUT'.
+
+       MERGE-PARTITION.
+           READ PARTOUT INTO PART-RECORD
+             AT END SET WS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-EOF
+             ADD 1 TO WS-PARTITION-COUNT
+             ADD PART-COUNT TO WS-COUNT
+             ADD PART-TOTAL TO WS-TOTAL
+             ADD PART-HIGH-VALUE-COUNT TO WS-HIGH-VALUE-COUNT
+             ADD PART-ERROR-COUNT TO WS-ERROR-COUNT
+             ADD PART-AT-RISK-COUNT TO WS-AT-RISK-COUNT
+             DISPLAY 'MERGED PARTITION ' PART-PARTITION-ID
+                     ' - COUNT: ' PART-COUNT
+                     ' TOTAL: ' PART-TOTAL
+           END-IF.
+
+       CALC-AVERAGE.
+           IF WS-COUNT > 0
+             COMPUTE WS-AVERAGE = WS-TOTAL / WS-COUNT
+             DISPLAY 'COMBINED AVERAGE BALANCE: ' WS-AVERAGE
+           ELSE
+             DISPLAY 'NO VALID RECORDS ACROSS ANY PARTITION'
+           END-IF.
+
+       GENERATE-REPORT.
+           MOVE 'S' TO WS-RPT-TYPE.
+           MOVE 'CUSTOMER BALANCE PROCESSING SUMMARY' TO WS-RPT-TITLE.
+           CALL 'CUSTRPT' USING WS-RPT-TYPE
+                                 WS-RPT-TITLE
+                                 WS-COUNT
+                                 WS-TOTAL
+                                 WS-HIGH-VALUE-COUNT
+                                 WS-ERROR-COUNT
+                                 WS-AVERAGE
+                                 WS-AT-RISK-COUNT.
+
+       RECONCILE-AUDIT-BALANCE.
+           MOVE 0 TO WS-AUDIT-TOTAL.
+           EXEC SQL
+             SELECT SUM(BALANCE) INTO :WS-AUDIT-TOTAL
+             FROM AUDIT_LOG
+             WHERE PROC_PROGRAM = 'CUSTPROC'
+               AND PROC_DATE = CURRENT DATE
+           END-EXEC.
+           COMPUTE WS-RECON-DIFF = WS-TOTAL - WS-AUDIT-TOTAL.
+           IF WS-RECON-DIFF < 0
+             COMPUTE WS-RECON-DIFF = WS-RECON-DIFF * -1
+           END-IF.
+           IF WS-RECON-DIFF > WS-RECON-TOLERANCE
+             DISPLAY 'BALANCE RECONCILIATION BREAK - MERGED PARTITION '
+                     'TOTAL DOES NOT MATCH AUDIT_LOG'
+             DISPLAY '  MERGED TOTAL:    ' WS-TOTAL
+             DISPLAY '  AUDIT_LOG TOTAL: ' WS-AUDIT-TOTAL
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             DISPLAY 'BALANCE RECONCILIATION PASSED ACROSS '
+                     WS-PARTITION-COUNT ' PARTITIONS'
+           END-IF.
+
+       CLEANUP-PARA.
+           CLOSE PARTOUT.
+           OPEN OUTPUT PARTOUT.
+           CLOSE PARTOUT.
+           PERFORM CHECK-ERROR-THRESHOLD.
+           DISPLAY 'CUSTPMRG COMPLETE. PARTITIONS MERGED: '
+                   WS-PARTITION-COUNT
+                   ' TOTAL RECORDS: ' WS-COUNT.
