@@ -15,30 +15,94 @@
            SELECT CUSTFILE ASSIGN TO 'CUSTDATA'
              ORGANIZATION IS SEQUENTIAL
              FILE STATUS IS WS-CUST-STATUS.
-           SELECT ARCHFILE ASSIGN TO 'ARCHDATA'
+           SELECT ARCHFILE ASSIGN TO WS-ARCH-FILENAME
              ORGANIZATION IS SEQUENTIAL
              FILE STATUS IS WS-ARCH-STATUS.
+           SELECT ARCHCTL ASSIGN TO 'ARCHCTL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CTL-STATUS.
+           SELECT HVLFILE ASSIGN TO 'HVLIMIT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-HVL-STATUS.
+           SELECT LOCKFILE ASSIGN TO 'RUNLOCK'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-LOCK-STATUS.
+           SELECT PARTLOCKFILE ASSIGN TO WS-PART-LOCK-FILENAME
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-PART-LOCK-STATUS.
+           SELECT ALRTCTL ASSIGN TO 'ALRTCTL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-ALRTCTL-STATUS.
+           SELECT ALERTOUT ASSIGN TO 'ALERTOUT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-ALERT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CUSTFILE.
        COPY CUSTCOPY.
 
+       FD LOCKFILE.
+       01 LOCK-RECORD.
+          05 LOCK-JOB-NAME         PIC X(08).
+          05 LOCK-DATE             PIC X(08).
+          05 LOCK-TIME             PIC X(06).
+
+       FD PARTLOCKFILE.
+       01 PART-LOCK-RECORD.
+          05 PART-LOCK-JOB-NAME    PIC X(08).
+          05 PART-LOCK-DATE        PIC X(08).
+          05 PART-LOCK-TIME        PIC X(06).
+
+       FD HVLFILE.
+       01 HVL-RECORD.
+          05 HVL-ACCT-TYPE         PIC X(01).
+          05 HVL-LIMIT             PIC 9(7)V99.
+
+       FD ARCHCTL.
+       01 ARCHCTL-RECORD.
+          05 CTL-MODE              PIC X(01).
+             88 CTL-MODE-ARCHIVE   VALUE 'A'.
+             88 CTL-MODE-REHYDRATE VALUE 'R'.
+          05 CTL-REHYDRATE-ID      PIC X(10).
+          05 CTL-REHYDRATE-REASON  PIC X(20).
+          05 CTL-REHYDRATE-YEAR    PIC X(04).
+          05 CTL-FILTER-ACCT-TYPE  PIC X(01).
+          05 CTL-FILTER-ID-LOW     PIC X(10).
+          05 CTL-FILTER-ID-HIGH    PIC X(10).
+          05 CTL-DRY-RUN           PIC X(01).
+             88 CTL-DRY-RUN-YES    VALUE 'Y'.
+
        FD ARCHFILE.
        01 ARCH-RECORD.
           05 ARCH-CUST-ID       PIC X(10).
           05 ARCH-CUST-NAME     PIC X(30).
-          05 ARCH-BALANCE       PIC 9(7)V99.
+          05 ARCH-BALANCE       PIC S9(7)V99.
           05 ARCH-ACCT-TYPE     PIC X(01).
           05 ARCH-STATUS        PIC X(01).
           05 ARCH-LAST-ACTIVITY PIC X(10).
           05 ARCH-OPEN-DATE     PIC X(10).
           05 ARCH-DATE          PIC X(10).
           05 ARCH-REASON        PIC X(20).
+          05 ARCH-BRANCH-CODE   PIC X(04).
+
+       FD ALRTCTL.
+       01 ALRTCTL-RECORD.
+          05 CTL-ERROR-THRESHOLD   PIC 9(07).
+
+       FD ALERTOUT.
+       01 ALERT-RECORD.
+          05 ALERT-PROGRAM         PIC X(08).
+          05 ALERT-DATE            PIC X(08).
+          05 ALERT-TIME            PIC X(06).
+          05 ALERT-ERROR-COUNT     PIC 9(07).
+          05 ALERT-THRESHOLD       PIC 9(07).
+          05 ALERT-MESSAGE         PIC X(60).
 
        WORKING-STORAGE SECTION.
        01 WS-CUST-STATUS        PIC XX VALUE SPACES.
        01 WS-ARCH-STATUS        PIC XX VALUE SPACES.
+       01 WS-ARCH-FILENAME      PIC X(20) VALUE 'ARCHDATA'.
        01 WS-EOF-FLAG           PIC X VALUE 'N'.
           88 WS-EOF             VALUE 'Y'.
        01 WS-CURRENT-DATE       PIC X(10).
@@ -46,55 +110,355 @@
        01 WS-READ-COUNT         PIC 9(07) VALUE 0.
        01 WS-ARCH-COUNT         PIC 9(07) VALUE 0.
        01 WS-SKIP-COUNT         PIC 9(07) VALUE 0.
-       01 WS-ARCH-BALANCE-TOT   PIC 9(11)V99 VALUE 0.
+       01 WS-ARCH-BALANCE-TOT   PIC S9(11)V99 VALUE 0.
        01 WS-HIGH-ARCH-COUNT    PIC 9(07) VALUE 0.
        01 WS-HIGH-VALUE-LIMIT   PIC 9(7)V99 VALUE 10000.00.
+       01 WS-HVL-DEFAULT-LIMIT  PIC 9(7)V99 VALUE 10000.00.
        01 WS-ERROR-COUNT        PIC 9(07) VALUE 0.
-       01 WS-AVERAGE-ARCH-BAL   PIC 9(9)V99 VALUE 0.
+       01 WS-AT-RISK-COUNT      PIC 9(07) VALUE 0.
+
+       01 WS-HVL-STATUS         PIC XX VALUE SPACES.
+       01 WS-HVL-EOF-FLAG       PIC X VALUE 'N'.
+          88 WS-HVL-EOF         VALUE 'Y'.
+       01 WS-HVL-FOUND-FLAG     PIC X VALUE 'N'.
+          88 WS-HVL-FOUND       VALUE 'Y'.
+       01 WS-HVL-COUNT          PIC 9(02) VALUE 0.
+       01 WS-HVL-TABLE.
+          05 WS-HVL-ENTRY OCCURS 10 TIMES INDEXED BY WS-HVL-IDX.
+             10 WS-HVL-TYPE      PIC X(01).
+             10 WS-HVL-AMOUNT    PIC 9(7)V99.
+       01 WS-AVERAGE-ARCH-BAL   PIC S9(9)V99 VALUE 0.
 
        01 WS-DATE-WORK.
           05 WS-DATE-YYYY       PIC 9(04).
           05 WS-DATE-MM         PIC 9(02).
           05 WS-DATE-DD         PIC 9(02).
 
+       01 WS-CURRENT-DATE-NUM   PIC 9(8).
+       01 WS-CUTOFF-INTEGER     PIC S9(9) COMP.
+       01 WS-CUTOFF-DATE-NUM    PIC 9(8).
+       01 WS-RETENTION-DAYS     PIC 9(05).
+       01 WS-RETENTION-DAYS-DFT PIC 9(05) VALUE 365.
+       01 WS-RETENTION-VALUES.
+          05 FILLER             PIC X(01) VALUE 'C'.
+          05 FILLER             PIC 9(05) VALUE 00180.
+          05 FILLER             PIC X(01) VALUE 'S'.
+          05 FILLER             PIC 9(05) VALUE 00365.
+          05 FILLER             PIC X(01) VALUE 'L'.
+          05 FILLER             PIC 9(05) VALUE 00730.
+       01 WS-RETENTION-TABLE REDEFINES WS-RETENTION-VALUES.
+          05 WS-RETENTION-ENTRY OCCURS 3 TIMES INDEXED BY WS-RET-IDX.
+             10 WS-RET-TYPE     PIC X(01).
+             10 WS-RET-DAYS     PIC 9(05).
+
        01 WS-RPT-TYPE           PIC X(01).
        01 WS-RPT-TITLE          PIC X(40).
 
+       01 WS-CTL-STATUS         PIC XX VALUE SPACES.
+       01 WS-REHYDRATE-FOUND    PIC X VALUE 'N'.
+
+       01 WS-FILTER-PASS-FLAG   PIC X VALUE 'Y'.
+          88 WS-FILTER-PASS     VALUE 'Y'.
+          88 WS-FILTER-FAIL     VALUE 'N'.
+
+       01 WS-LOCK-STATUS        PIC XX VALUE SPACES.
+       01 WS-PART-LOCK-STATUS   PIC XX VALUE SPACES.
+       01 WS-PART-LOCK-FILENAME PIC X(20).
+       01 WS-PART-LOCK-NUM      PIC 9(02) VALUE 0.
+       01 WS-PART-LOCK-FOUND-NUM PIC 9(02) VALUE 0.
+       01 WS-PART-LOCK-FOUND-FLAG PIC X VALUE 'N'.
+          88 WS-PART-LOCK-FOUND  VALUE 'Y'.
+
+       01 WS-ALRTCTL-STATUS     PIC XX VALUE SPACES.
+       01 WS-ALERT-STATUS       PIC XX VALUE SPACES.
+       01 WS-ERROR-THRESHOLD    PIC 9(07) VALUE 0.
+       01 WS-ERROR-THRESHOLD-DFT PIC 9(07) VALUE 0000100.
+
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
+           PERFORM READ-CONTROL-CARD.
+           EVALUATE TRUE
+             WHEN CTL-MODE-REHYDRATE
+               PERFORM REHYDRATE-MAIN
+             WHEN OTHER
+               PERFORM ARCHIVE-MAIN
+           END-EVALUATE.
+           STOP RUN.
+
+       READ-CONTROL-CARD.
+           MOVE 'A' TO CTL-MODE.
+           MOVE SPACES TO CTL-REHYDRATE-ID CTL-REHYDRATE-REASON.
+           MOVE SPACES TO CTL-FILTER-ACCT-TYPE CTL-FILTER-ID-LOW
+                           CTL-FILTER-ID-HIGH.
+           MOVE 'N' TO CTL-DRY-RUN.
+           MOVE SPACES TO CTL-REHYDRATE-YEAR.
+           OPEN INPUT ARCHCTL.
+           IF WS-CTL-STATUS = '00'
+             READ ARCHCTL INTO ARCHCTL-RECORD
+               AT END CONTINUE
+             END-READ
+             CLOSE ARCHCTL
+           ELSE
+             DISPLAY 'NO ARCHCTL CONTROL CARD - DEFAULTING TO '
+                     'ARCHIVE MODE'
+           END-IF.
+
+       ARCHIVE-MAIN.
            PERFORM INIT-PARA.
            PERFORM PROCESS-CUSTOMERS UNTIL WS-EOF.
            PERFORM CALC-ARCHIVE-STATS.
            PERFORM GENERATE-ARCHIVE-REPORT.
            PERFORM CLEANUP-PARA.
-           STOP RUN.
+
+       REHYDRATE-MAIN.
+           PERFORM REHYDRATE-INIT.
+           PERFORM REHYDRATE-CUSTOMER.
+           PERFORM REHYDRATE-CLEANUP.
+
+       REHYDRATE-INIT.
+           PERFORM CHECK-RUN-LOCK.
+           PERFORM SET-REHYDRATE-FILENAME.
+           OPEN INPUT ARCHFILE.
+           IF WS-ARCH-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING ARCHFILE: ' WS-ARCH-FILENAME
+                     ' STATUS: ' WS-ARCH-STATUS
+             PERFORM RELEASE-RUN-LOCK
+             STOP RUN
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+           MOVE 'N' TO WS-REHYDRATE-FOUND.
+
+       REHYDRATE-CUSTOMER.
+           PERFORM FIND-ARCHIVE-RECORD
+             UNTIL WS-EOF OR WS-REHYDRATE-FOUND = 'Y'.
+           IF WS-REHYDRATE-FOUND = 'Y'
+             PERFORM RESTORE-CUSTOMER-RECORD
+           ELSE
+             DISPLAY 'REHYDRATE: CUST-ID NOT FOUND IN ARCHIVE: '
+                     CTL-REHYDRATE-ID
+           END-IF.
+
+       FIND-ARCHIVE-RECORD.
+           READ ARCHFILE INTO ARCH-RECORD
+             AT END SET WS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-EOF AND ARCH-CUST-ID = CTL-REHYDRATE-ID
+             MOVE 'Y' TO WS-REHYDRATE-FOUND
+           END-IF.
+
+       RESTORE-CUSTOMER-RECORD.
+           MOVE ARCH-CUST-ID TO CUST-ID.
+           MOVE ARCH-CUST-NAME TO CUST-NAME.
+           MOVE ARCH-BALANCE TO CUST-BALANCE.
+           MOVE ARCH-ACCT-TYPE TO CUST-ACCT-TYPE.
+           MOVE ARCH-STATUS TO CUST-STATUS.
+           MOVE ARCH-LAST-ACTIVITY TO CUST-LAST-ACTIVITY.
+           MOVE ARCH-OPEN-DATE TO CUST-OPEN-DATE.
+           MOVE ARCH-BRANCH-CODE TO CUST-BRANCH-CODE.
+           OPEN EXTEND CUSTFILE.
+           IF WS-CUST-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING CUSTFILE FOR REHYDRATE: '
+                     WS-CUST-STATUS
+           ELSE
+             WRITE CUST-RECORD
+             CLOSE CUSTFILE
+             PERFORM RESTORE-TO-ACTIVE-TABLES
+             DISPLAY 'REHYDRATED CUSTOMER: ' CUST-ID ' - ' CUST-NAME
+           END-IF.
+
+       RESTORE-TO-ACTIVE-TABLES.
+           EXEC SQL
+             UPDATE CUSTOMER_MASTER
+             SET ACCT_STATUS = :CUST-STATUS,
+                 ARCHIVE_DATE = NULL
+             WHERE CUSTOMER_ID = :CUST-ID
+           END-EXEC.
+           EXEC SQL
+             INSERT INTO CUSTOMER_FLAGS
+               (CUSTOMER_ID, HIGH_VALUE)
+             VALUES
+               (:CUST-ID, 'N')
+           END-EXEC.
+           EXEC SQL
+             INSERT INTO ARCHIVE_AUDIT
+               (CUST_ID, CUST_NAME, BALANCE, ACCT_TYPE, BRANCH_CODE,
+                ARCHIVE_DATE, ARCHIVE_REASON, ARCHIVED_BY)
+             VALUES
+               (:CUST-ID, :CUST-NAME, :CUST-BALANCE, :CUST-ACCT-TYPE,
+                :CUST-BRANCH-CODE, CURRENT DATE,
+                :CTL-REHYDRATE-REASON, 'CUSTARCH-REHYDRATE')
+           END-EXEC.
+
+       REHYDRATE-CLEANUP.
+           CLOSE ARCHFILE.
+           EXEC SQL COMMIT END-EXEC.
+           PERFORM RELEASE-RUN-LOCK.
+           DISPLAY 'CUSTARCH REHYDRATE COMPLETE FOR CUST-ID: '
+                   CTL-REHYDRATE-ID.
+
+       SET-ARCHIVE-FILENAME.
+           MOVE SPACES TO WS-ARCH-FILENAME.
+           STRING 'ARCHDATA.' FUNCTION CURRENT-DATE(1:4)
+             DELIMITED BY SIZE INTO WS-ARCH-FILENAME.
+
+       SET-REHYDRATE-FILENAME.
+           MOVE SPACES TO WS-ARCH-FILENAME.
+           IF CTL-REHYDRATE-YEAR = SPACES
+             STRING 'ARCHDATA.' FUNCTION CURRENT-DATE(1:4)
+               DELIMITED BY SIZE INTO WS-ARCH-FILENAME
+           ELSE
+             STRING 'ARCHDATA.' CTL-REHYDRATE-YEAR
+               DELIMITED BY SIZE INTO WS-ARCH-FILENAME
+           END-IF.
+
+       CHECK-RUN-LOCK.
+           OPEN INPUT LOCKFILE.
+           IF WS-LOCK-STATUS = '00'
+             READ LOCKFILE INTO LOCK-RECORD
+               AT END CONTINUE
+             END-READ
+             CLOSE LOCKFILE
+             DISPLAY 'CUSTDATA RUN LOCK HELD BY ' LOCK-JOB-NAME
+                     ' SINCE ' LOCK-DATE ' ' LOCK-TIME
+             DISPLAY 'CUSTARCH CANNOT START WHILE THE LOCK IS HELD'
+             STOP RUN
+           ELSE
+             PERFORM CHECK-PARTITION-RUN-LOCKS
+             IF WS-PART-LOCK-FOUND
+               DISPLAY 'A PARTITIONED CUSTPROC RUN IS STILL IN '
+                       'PROGRESS - PARTITION ' WS-PART-LOCK-FOUND-NUM
+               DISPLAY 'CUSTARCH CANNOT START WHILE ANY PARTITION '
+                       'LOCK IS HELD'
+               STOP RUN
+             ELSE
+               PERFORM WRITE-RUN-LOCK
+             END-IF
+           END-IF.
+
+      * A PARTITIONED CUSTPROC RUN NEVER CREATES THE PLAIN RUNLOCK
+      * FILE CHECKED ABOVE - EACH PARTITION HOLDS ITS OWN
+      * RUNLOCKnn INDICATOR SO CONCURRENT PARTITIONS DO NOT SERIALIZE
+      * BEHIND ONE SHARED LOCK FILE. CUSTARCH MUST STILL REFUSE TO
+      * START WHILE ANY OF THOSE PARTITION LOCKS EXISTS, SO IT SCANS
+      * THE FULL PARTITION-NUMBER RANGE HERE RATHER THAN RELYING ON A
+      * SINGLE SHARED FILENAME.
+       CHECK-PARTITION-RUN-LOCKS.
+           MOVE 'N' TO WS-PART-LOCK-FOUND-FLAG.
+           PERFORM CHECK-ONE-PARTITION-LOCK
+             VARYING WS-PART-LOCK-NUM FROM 1 BY 1
+             UNTIL WS-PART-LOCK-NUM > 99 OR WS-PART-LOCK-FOUND.
+
+       CHECK-ONE-PARTITION-LOCK.
+           STRING 'RUNLOCK' WS-PART-LOCK-NUM DELIMITED BY SIZE
+             INTO WS-PART-LOCK-FILENAME.
+           OPEN INPUT PARTLOCKFILE.
+           IF WS-PART-LOCK-STATUS = '00'
+             CLOSE PARTLOCKFILE
+             MOVE WS-PART-LOCK-NUM TO WS-PART-LOCK-FOUND-NUM
+             SET WS-PART-LOCK-FOUND TO TRUE
+           END-IF.
+
+       WRITE-RUN-LOCK.
+           OPEN OUTPUT LOCKFILE.
+           MOVE 'CUSTARCH' TO LOCK-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOCK-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOCK-TIME.
+           WRITE LOCK-RECORD.
+           CLOSE LOCKFILE.
+
+       RELEASE-RUN-LOCK.
+           DELETE FILE LOCKFILE.
 
        INIT-PARA.
+           PERFORM CHECK-RUN-LOCK.
            OPEN INPUT CUSTFILE.
            IF WS-CUST-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING CUSTFILE: ' WS-CUST-STATUS
+             PERFORM RELEASE-RUN-LOCK
              STOP RUN
            END-IF.
-           OPEN OUTPUT ARCHFILE.
-           IF WS-ARCH-STATUS NOT = '00'
-             DISPLAY 'ERROR OPENING ARCHFILE: ' WS-ARCH-STATUS
-             CLOSE CUSTFILE
-             STOP RUN
+           PERFORM SET-ARCHIVE-FILENAME.
+           IF NOT CTL-DRY-RUN-YES
+             OPEN OUTPUT ARCHFILE
+             IF WS-ARCH-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ARCHFILE: ' WS-ARCH-FILENAME
+                       ' STATUS: ' WS-ARCH-STATUS
+               CLOSE CUSTFILE
+               PERFORM RELEASE-RUN-LOCK
+               STOP RUN
+             END-IF
            END-IF.
            MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
            PERFORM CALCULATE-CUTOFF-DATE.
            MOVE 0 TO WS-READ-COUNT WS-ARCH-COUNT WS-SKIP-COUNT
                       WS-ARCH-BALANCE-TOT WS-HIGH-ARCH-COUNT
                       WS-ERROR-COUNT.
+           PERFORM LOAD-HIGH-VALUE-LIMITS.
+           PERFORM READ-ALERT-THRESHOLD.
+
+       LOAD-HIGH-VALUE-LIMITS.
+           MOVE 0 TO WS-HVL-COUNT.
+           OPEN INPUT HVLFILE.
+           IF WS-HVL-STATUS = '00'
+             PERFORM READ-HVL-RECORD UNTIL WS-HVL-EOF
+             CLOSE HVLFILE
+           ELSE
+             DISPLAY 'NO HVLIMIT PARM FILE - USING DEFAULT LIMIT '
+                     'OF ' WS-HIGH-VALUE-LIMIT
+           END-IF.
+
+       READ-HVL-RECORD.
+           READ HVLFILE INTO HVL-RECORD
+             AT END SET WS-HVL-EOF TO TRUE
+           END-READ.
+           IF NOT WS-HVL-EOF AND WS-HVL-COUNT < 10
+             ADD 1 TO WS-HVL-COUNT
+             SET WS-HVL-IDX TO WS-HVL-COUNT
+             MOVE HVL-ACCT-TYPE TO WS-HVL-TYPE(WS-HVL-IDX)
+             MOVE HVL-LIMIT TO WS-HVL-AMOUNT(WS-HVL-IDX)
+           END-IF.
+
+       GET-HIGH-VALUE-LIMIT.
+           MOVE 'N' TO WS-HVL-FOUND-FLAG.
+           MOVE WS-HVL-DEFAULT-LIMIT TO WS-HIGH-VALUE-LIMIT.
+           PERFORM LOOKUP-HVL-ENTRY
+             VARYING WS-HVL-IDX FROM 1 BY 1
+             UNTIL WS-HVL-IDX > WS-HVL-COUNT OR WS-HVL-FOUND.
+
+       LOOKUP-HVL-ENTRY.
+           IF WS-HVL-TYPE(WS-HVL-IDX) = CUST-ACCT-TYPE
+             MOVE WS-HVL-AMOUNT(WS-HVL-IDX) TO WS-HIGH-VALUE-LIMIT
+             SET WS-HVL-FOUND TO TRUE
+           END-IF.
 
        CALCULATE-CUTOFF-DATE.
            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-DATE-YYYY.
            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-DATE-MM.
            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DATE-DD.
-           SUBTRACT 1 FROM WS-DATE-YYYY.
+           STRING WS-DATE-YYYY WS-DATE-MM WS-DATE-DD
+             DELIMITED BY SIZE INTO WS-CURRENT-DATE-NUM.
+           DISPLAY 'ARCHIVE RUN DATE: ' WS-CURRENT-DATE-NUM.
+
+       GET-CUTOFF-DATE-FOR-TYPE.
+           MOVE WS-RETENTION-DAYS-DFT TO WS-RETENTION-DAYS.
+           PERFORM LOOKUP-RETENTION-ENTRY
+             VARYING WS-RET-IDX FROM 1 BY 1
+             UNTIL WS-RET-IDX > 3.
+           COMPUTE WS-CUTOFF-INTEGER =
+             FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+               - WS-RETENTION-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+             TO WS-CUTOFF-DATE-NUM.
+           MOVE WS-CUTOFF-DATE-NUM(1:4) TO WS-DATE-YYYY.
+           MOVE WS-CUTOFF-DATE-NUM(5:2) TO WS-DATE-MM.
+           MOVE WS-CUTOFF-DATE-NUM(7:2) TO WS-DATE-DD.
            STRING WS-DATE-YYYY '-' WS-DATE-MM '-' WS-DATE-DD
              DELIMITED BY SIZE INTO WS-CUTOFF-DATE.
-           DISPLAY 'ARCHIVE CUTOFF DATE: ' WS-CUTOFF-DATE.
+
+       LOOKUP-RETENTION-ENTRY.
+           IF WS-RET-TYPE(WS-RET-IDX) = CUST-ACCT-TYPE
+             MOVE WS-RET-DAYS(WS-RET-IDX) TO WS-RETENTION-DAYS
+           END-IF.
 
        PROCESS-CUSTOMERS.
            READ CUSTFILE INTO CUST-RECORD
@@ -102,20 +466,44 @@
            END-READ.
            IF NOT WS-EOF
              ADD 1 TO WS-READ-COUNT
-             EVALUATE TRUE
-               WHEN CUST-INACTIVE
-                 PERFORM ARCHIVE-CUSTOMER
-               WHEN CUST-CLOSED
-                 PERFORM ARCHIVE-CUSTOMER
-               WHEN CUST-ACTIVE
-                 IF CUST-LAST-ACTIVITY < WS-CUTOFF-DATE
+             PERFORM CHECK-ARCHIVE-FILTER
+             IF WS-FILTER-PASS
+               EVALUATE TRUE
+                 WHEN CUST-INACTIVE
                    PERFORM ARCHIVE-CUSTOMER
-                 ELSE
+                 WHEN CUST-CLOSED
+                   PERFORM ARCHIVE-CUSTOMER
+                 WHEN CUST-ACTIVE
+                   PERFORM GET-CUTOFF-DATE-FOR-TYPE
+                   IF CUST-LAST-ACTIVITY < WS-CUTOFF-DATE
+                     PERFORM ARCHIVE-CUSTOMER
+                   ELSE
+                     ADD 1 TO WS-SKIP-COUNT
+                   END-IF
+                 WHEN OTHER
                    ADD 1 TO WS-SKIP-COUNT
-                 END-IF
-               WHEN OTHER
-                 ADD 1 TO WS-SKIP-COUNT
-             END-EVALUATE
+               END-EVALUATE
+             ELSE
+               ADD 1 TO WS-SKIP-COUNT
+             END-IF
+           END-IF.
+
+       CHECK-ARCHIVE-FILTER.
+           SET WS-FILTER-PASS TO TRUE.
+           IF CTL-FILTER-ACCT-TYPE NOT = SPACES
+             IF CUST-ACCT-TYPE NOT = CTL-FILTER-ACCT-TYPE
+               SET WS-FILTER-FAIL TO TRUE
+             END-IF
+           END-IF.
+           IF WS-FILTER-PASS AND CTL-FILTER-ID-LOW NOT = SPACES
+             IF CUST-ID < CTL-FILTER-ID-LOW
+               SET WS-FILTER-FAIL TO TRUE
+             END-IF
+           END-IF.
+           IF WS-FILTER-PASS AND CTL-FILTER-ID-HIGH NOT = SPACES
+             IF CUST-ID > CTL-FILTER-ID-HIGH
+               SET WS-FILTER-FAIL TO TRUE
+             END-IF
            END-IF.
 
        ARCHIVE-CUSTOMER.
@@ -126,6 +514,7 @@
            MOVE CUST-STATUS TO ARCH-STATUS.
            MOVE CUST-LAST-ACTIVITY TO ARCH-LAST-ACTIVITY.
            MOVE CUST-OPEN-DATE TO ARCH-OPEN-DATE.
+           MOVE CUST-BRANCH-CODE TO ARCH-BRANCH-CODE.
            MOVE WS-CURRENT-DATE TO ARCH-DATE.
            IF CUST-INACTIVE
              MOVE 'INACTIVE ACCOUNT' TO ARCH-REASON
@@ -134,27 +523,38 @@
            ELSE
              MOVE 'NO RECENT ACTIVITY' TO ARCH-REASON
            END-IF.
-           WRITE ARCH-RECORD.
-           IF WS-ARCH-STATUS = '00'
+           IF CTL-DRY-RUN-YES
              ADD 1 TO WS-ARCH-COUNT
              ADD CUST-BALANCE TO WS-ARCH-BALANCE-TOT
+             PERFORM GET-HIGH-VALUE-LIMIT
              IF CUST-BALANCE > WS-HIGH-VALUE-LIMIT
                ADD 1 TO WS-HIGH-ARCH-COUNT
              END-IF
-             PERFORM DELETE-FROM-ACTIVE-TABLES
            ELSE
-             DISPLAY 'ERROR WRITING ARCHIVE: ' WS-ARCH-STATUS
-             ADD 1 TO WS-ERROR-COUNT
+             WRITE ARCH-RECORD
+             IF WS-ARCH-STATUS = '00'
+               ADD 1 TO WS-ARCH-COUNT
+               ADD CUST-BALANCE TO WS-ARCH-BALANCE-TOT
+               PERFORM GET-HIGH-VALUE-LIMIT
+               IF CUST-BALANCE > WS-HIGH-VALUE-LIMIT
+                 ADD 1 TO WS-HIGH-ARCH-COUNT
+               END-IF
+               PERFORM DELETE-FROM-ACTIVE-TABLES
+             ELSE
+               DISPLAY 'ERROR WRITING ARCHIVE: ' WS-ARCH-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+             END-IF
            END-IF.
 
        DELETE-FROM-ACTIVE-TABLES.
            EXEC SQL
              INSERT INTO ARCHIVE_AUDIT
-               (CUST_ID, CUST_NAME, BALANCE, ARCHIVE_DATE,
-                ARCHIVE_REASON, ARCHIVED_BY)
+               (CUST_ID, CUST_NAME, BALANCE, ACCT_TYPE, BRANCH_CODE,
+                ARCHIVE_DATE, ARCHIVE_REASON, ARCHIVED_BY)
              VALUES
-               (:CUST-ID, :CUST-NAME, :CUST-BALANCE,
-                CURRENT DATE, :ARCH-REASON, 'CUSTARCH')
+               (:CUST-ID, :CUST-NAME, :CUST-BALANCE, :CUST-ACCT-TYPE,
+                :CUST-BRANCH-CODE, CURRENT DATE, :ARCH-REASON,
+                'CUSTARCH')
            END-EXEC.
            EXEC SQL
              DELETE FROM CUSTOMER_FLAGS
@@ -175,19 +575,76 @@
 
        GENERATE-ARCHIVE-REPORT.
            MOVE 'A' TO WS-RPT-TYPE.
-           MOVE 'CUSTOMER ARCHIVE SUMMARY REPORT' TO WS-RPT-TITLE.
+           IF CTL-DRY-RUN-YES
+             MOVE 'CUSTOMER ARCHIVE SUMMARY REPORT (DRY RUN)' TO
+               WS-RPT-TITLE
+           ELSE
+             MOVE 'CUSTOMER ARCHIVE SUMMARY REPORT' TO WS-RPT-TITLE
+           END-IF.
            CALL 'CUSTRPT' USING WS-RPT-TYPE
                                  WS-RPT-TITLE
                                  WS-ARCH-COUNT
                                  WS-ARCH-BALANCE-TOT
                                  WS-HIGH-ARCH-COUNT
                                  WS-ERROR-COUNT
-                                 WS-AVERAGE-ARCH-BAL.
+                                 WS-AVERAGE-ARCH-BAL
+                                 WS-AT-RISK-COUNT.
+
+       READ-ALERT-THRESHOLD.
+           MOVE WS-ERROR-THRESHOLD-DFT TO WS-ERROR-THRESHOLD.
+           OPEN INPUT ALRTCTL.
+           IF WS-ALRTCTL-STATUS = '00'
+             READ ALRTCTL INTO ALRTCTL-RECORD
+               AT END CONTINUE
+             END-READ
+             CLOSE ALRTCTL
+             IF CTL-ERROR-THRESHOLD > 0
+               MOVE CTL-ERROR-THRESHOLD TO WS-ERROR-THRESHOLD
+             END-IF
+           ELSE
+             DISPLAY 'NO ALRTCTL PARM FILE - USING DEFAULT ERROR '
+                     'THRESHOLD OF ' WS-ERROR-THRESHOLD
+           END-IF.
+
+       CHECK-ERROR-THRESHOLD.
+           IF WS-ERROR-COUNT > WS-ERROR-THRESHOLD
+             MOVE 'ERROR COUNT EXCEEDED CONFIGURED THRESHOLD' TO
+               ALERT-MESSAGE
+             PERFORM WRITE-ALERT-RECORD
+           END-IF.
+
+       WRITE-ALERT-RECORD.
+           OPEN EXTEND ALERTOUT.
+           IF WS-ALERT-STATUS NOT = '00'
+             OPEN OUTPUT ALERTOUT
+           END-IF.
+           MOVE 'CUSTARCH' TO ALERT-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ALERT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ALERT-TIME.
+           MOVE WS-ERROR-COUNT TO ALERT-ERROR-COUNT.
+           MOVE WS-ERROR-THRESHOLD TO ALERT-THRESHOLD.
+           WRITE ALERT-RECORD.
+           CLOSE ALERTOUT.
+           DISPLAY 'ALERT TRIGGERED - ERROR COUNT ' WS-ERROR-COUNT
+                   ' EXCEEDS THRESHOLD ' WS-ERROR-THRESHOLD
+                   ' - RECORD WRITTEN TO ALERTOUT'.
 
        CLEANUP-PARA.
-           CLOSE CUSTFILE ARCHFILE.
-           EXEC SQL COMMIT END-EXEC.
-           DISPLAY 'CUSTARCH COMPLETE.'.
+           CLOSE CUSTFILE.
+           IF NOT CTL-DRY-RUN-YES
+             CLOSE ARCHFILE
+           END-IF.
+           IF NOT CTL-DRY-RUN-YES
+             EXEC SQL COMMIT END-EXEC
+           END-IF.
+           PERFORM RELEASE-RUN-LOCK.
+           PERFORM CHECK-ERROR-THRESHOLD.
+           IF CTL-DRY-RUN-YES
+             DISPLAY 'CUSTARCH DRY RUN COMPLETE - NO DATA WAS '
+                     'ARCHIVED OR CHANGED.'
+           ELSE
+             DISPLAY 'CUSTARCH COMPLETE.'
+           END-IF.
            DISPLAY '  RECORDS READ:     ' WS-READ-COUNT.
            DISPLAY '  RECORDS ARCHIVED: ' WS-ARCH-COUNT.
            DISPLAY '  RECORDS SKIPPED:  ' WS-SKIP-COUNT.
