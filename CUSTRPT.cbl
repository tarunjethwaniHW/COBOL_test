@@ -13,6 +13,9 @@
            SELECT RPTFILE ASSIGN TO 'SYSPRINT'
              ORGANIZATION IS SEQUENTIAL
              FILE STATUS IS WS-RPT-STATUS.
+           SELECT EXTFILE ASSIGN TO 'CUSTEXTR'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-EXT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,17 +24,34 @@
           BLOCK CONTAINS 0 RECORDS.
        01 RPT-LINE              PIC X(132).
 
+       FD EXTFILE
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+       01 EXT-LINE              PIC X(132).
+
        WORKING-STORAGE SECTION.
+       01 SQLCA.
+          05 SQLCODE            PIC S9(9) COMP VALUE 0.
        01 WS-RPT-STATUS         PIC XX VALUE SPACES.
        01 WS-LINE-COUNT         PIC 9(03) VALUE 0.
        01 WS-PAGE-NUM           PIC 9(04) VALUE 0.
        01 WS-LINES-PER-PAGE     PIC 9(03) VALUE 55.
        01 WS-CURRENT-DATE       PIC X(10).
-       01 WS-FORMATTED-BAL      PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-FORMATTED-BAL      PIC -ZZZ,ZZZ,ZZ9.99.
        01 WS-FORMATTED-CNT      PIC ZZZ,ZZ9.
        01 WS-FORMATTED-PCT      PIC ZZ9.99.
        01 WS-HIGH-VALUE-PCT     PIC 9(5)V99 VALUE 0.
 
+       01 WS-PRIOR-FOUND-FLAG   PIC X VALUE 'N'.
+          88 WS-PRIOR-FOUND     VALUE 'Y'.
+       01 WS-PRIOR-COUNT        PIC 9(07) VALUE 0.
+       01 WS-PRIOR-BALANCE      PIC S9(11)V99 VALUE 0.
+       01 WS-PRIOR-AVERAGE      PIC S9(9)V99 VALUE 0.
+       01 WS-TREND-CURRENT      PIC S9(11)V99 VALUE 0.
+       01 WS-TREND-PRIOR        PIC S9(11)V99 VALUE 0.
+       01 WS-TREND-PCT          PIC S9(5)V99 VALUE 0.
+       01 WS-FORMATTED-TREND    PIC +Z(4)9.99.
+
        01 WS-HEADER-1.
           05 FILLER             PIC X(01) VALUE SPACES.
           05 FILLER             PIC X(40).
@@ -59,14 +79,140 @@
           05 DTL-VALUE          PIC X(20).
           05 FILLER             PIC X(62) VALUE SPACES.
 
+       01 WS-DETAIL-REG-HDR.
+          05 FILLER             PIC X(05) VALUE SPACES.
+          05 FILLER             PIC X(10) VALUE 'CUST ID'.
+          05 FILLER             PIC X(33) VALUE 'CUSTOMER NAME'.
+          05 FILLER             PIC X(14) VALUE 'OLD BALANCE'.
+          05 FILLER             PIC X(14) VALUE 'NEW BALANCE'.
+          05 FILLER             PIC X(04) VALUE 'TYPE'.
+          05 FILLER             PIC X(52) VALUE SPACES.
+
+       01 WS-DETAIL-REG-LINE.
+          05 FILLER             PIC X(05) VALUE SPACES.
+          05 DTLLN-CUST-ID      PIC X(10).
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 DTLLN-CUST-NAME    PIC X(30).
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 DTLLN-OLD-BAL      PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 DTLLN-NEW-BAL      PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 DTLLN-TRAN-TYPE    PIC X(01).
+          05 FILLER             PIC X(52) VALUE SPACES.
+
+       01 WS-DTL-EOF-FLAG       PIC X VALUE 'N'.
+          88 WS-DTL-EOF         VALUE 'Y'.
+       01 WS-DTL-CUST-ID        PIC X(10).
+       01 WS-DTL-CUST-NAME      PIC X(30).
+       01 WS-DTL-OLD-BAL        PIC S9(7)V99.
+       01 WS-DTL-NEW-BAL        PIC S9(7)V99.
+       01 WS-DTL-TRAN-TYPE      PIC X(01).
+
+       01 WS-SUBTOTAL-LINE.
+          05 FILLER             PIC X(05) VALUE SPACES.
+          05 FILLER             PIC X(11) VALUE 'ACCT TYPE '.
+          05 SUBLN-TYPE         PIC X(01).
+          05 FILLER             PIC X(01) VALUE ':'.
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 FILLER             PIC X(07) VALUE 'COUNT: '.
+          05 SUBLN-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 FILLER             PIC X(07) VALUE 'TOTAL: '.
+          05 SUBLN-TOTAL        PIC -ZZZ,ZZZ,ZZ9.99.
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 FILLER             PIC X(05) VALUE 'AVG: '.
+          05 SUBLN-AVERAGE      PIC -ZZZ,ZZ9.99.
+          05 FILLER             PIC X(32) VALUE SPACES.
+
+       01 WS-SUB-EOF-FLAG       PIC X VALUE 'N'.
+          88 WS-SUB-EOF         VALUE 'Y'.
+       01 WS-SUB-ACCT-TYPE      PIC X(01).
+       01 WS-SUB-COUNT          PIC 9(07).
+       01 WS-SUB-TOTAL          PIC S9(11)V99.
+       01 WS-SUB-AVERAGE        PIC S9(9)V99.
+
+       01 WS-BRANCH-SUBTOTAL-LINE.
+          05 FILLER             PIC X(05) VALUE SPACES.
+          05 FILLER             PIC X(08) VALUE 'BRANCH '.
+          05 BRNLN-CODE         PIC X(04).
+          05 FILLER             PIC X(01) VALUE ':'.
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 FILLER             PIC X(07) VALUE 'COUNT: '.
+          05 BRNLN-COUNT        PIC ZZZ,ZZ9.
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 FILLER             PIC X(07) VALUE 'TOTAL: '.
+          05 BRNLN-TOTAL        PIC -ZZZ,ZZZ,ZZ9.99.
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 FILLER             PIC X(05) VALUE 'AVG: '.
+          05 BRNLN-AVERAGE      PIC -ZZZ,ZZ9.99.
+          05 FILLER             PIC X(35) VALUE SPACES.
+
+       01 WS-BRN-EOF-FLAG       PIC X VALUE 'N'.
+          88 WS-BRN-EOF         VALUE 'Y'.
+       01 WS-BRN-CODE           PIC X(04).
+       01 WS-BRN-COUNT          PIC 9(07).
+       01 WS-BRN-TOTAL          PIC S9(11)V99.
+       01 WS-BRN-AVERAGE        PIC S9(9)V99.
+
+       01 WS-EXT-STATUS         PIC XX VALUE SPACES.
+       01 WS-EXT-EOF-FLAG       PIC X VALUE 'N'.
+          88 WS-EXT-EOF         VALUE 'Y'.
+       01 WS-EXT-COUNT          PIC 9(07) VALUE 0.
+       01 WS-EXT-CUST-ID        PIC X(10).
+       01 WS-EXT-CUST-NAME      PIC X(30).
+       01 WS-EXT-BALANCE        PIC 9(7)V99.
+       01 WS-EXT-BAL-EDIT       PIC 9(07).99.
+       01 WS-EXT-ACCT-TYPE      PIC X(01).
+       01 WS-EXT-STATUS-CD      PIC X(01).
+       01 WS-EXT-LAST-ACT       PIC X(10).
+       01 WS-EXT-OPEN-DATE      PIC X(10).
+
+       01 WS-EXCP-SUM-LINE.
+          05 FILLER             PIC X(05) VALUE SPACES.
+          05 FILLER             PIC X(12) VALUE 'ERROR CODE: '.
+          05 EXCPSUM-CODE       PIC X(04).
+          05 FILLER             PIC X(03) VALUE SPACES.
+          05 FILLER             PIC X(07) VALUE 'COUNT: '.
+          05 EXCPSUM-COUNT      PIC ZZZ,ZZ9.
+          05 FILLER             PIC X(74) VALUE SPACES.
+
+       01 WS-EXCP-DTL-HDR.
+          05 FILLER             PIC X(05) VALUE SPACES.
+          05 FILLER             PIC X(10) VALUE 'CUST ID'.
+          05 FILLER             PIC X(10) VALUE 'PROGRAM'.
+          05 FILLER             PIC X(60) VALUE 'ERROR MESSAGE'.
+          05 FILLER             PIC X(47) VALUE SPACES.
+
+       01 WS-EXCP-DTL-LINE.
+          05 FILLER             PIC X(05) VALUE SPACES.
+          05 EXCPDTL-CUST-ID    PIC X(10).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXCPDTL-PROGRAM    PIC X(08).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXCPDTL-ERR-MSG    PIC X(60).
+          05 FILLER             PIC X(45) VALUE SPACES.
+
+       01 WS-EXCPSUM-EOF-FLAG   PIC X VALUE 'N'.
+          88 WS-EXCPSUM-EOF     VALUE 'Y'.
+       01 WS-EXCPSUM-CODE       PIC X(04).
+       01 WS-EXCPSUM-COUNT      PIC 9(07).
+
+       01 WS-EXCPDTL-EOF-FLAG   PIC X VALUE 'N'.
+          88 WS-EXCPDTL-EOF     VALUE 'Y'.
+       01 WS-EXCPDTL-CUST-ID    PIC X(10).
+       01 WS-EXCPDTL-PROGRAM    PIC X(08).
+       01 WS-EXCPDTL-ERR-MSG    PIC X(60).
+
        LINKAGE SECTION.
        01 LS-RPT-TYPE           PIC X(01).
        01 LS-RPT-TITLE          PIC X(40).
        01 LS-RECORD-COUNT       PIC 9(07).
-       01 LS-TOTAL-BALANCE      PIC 9(11)V99.
+       01 LS-TOTAL-BALANCE      PIC S9(11)V99.
        01 LS-HIGH-COUNT         PIC 9(07).
        01 LS-ERROR-COUNT        PIC 9(07).
-       01 LS-AVERAGE-BAL        PIC 9(9)V99.
+       01 LS-AVERAGE-BAL        PIC S9(9)V99.
+       01 LS-AT-RISK-COUNT      PIC 9(07).
 
        PROCEDURE DIVISION USING LS-RPT-TYPE
                                 LS-RPT-TITLE
@@ -74,7 +220,8 @@
                                 LS-TOTAL-BALANCE
                                 LS-HIGH-COUNT
                                 LS-ERROR-COUNT
-                                LS-AVERAGE-BAL.
+                                LS-AVERAGE-BAL
+                                LS-AT-RISK-COUNT.
        MAIN-REPORT.
            PERFORM INIT-REPORT.
            PERFORM WRITE-HEADERS.
@@ -83,6 +230,12 @@
                PERFORM WRITE-PROCESSING-SUMMARY
              WHEN 'A'
                PERFORM WRITE-ARCHIVE-SUMMARY
+             WHEN 'D'
+               PERFORM WRITE-DETAIL-REGISTER
+             WHEN 'E'
+               PERFORM WRITE-CSV-EXTRACT
+             WHEN 'X'
+               PERFORM WRITE-EXCEPTION-REPORT
              WHEN OTHER
                PERFORM WRITE-PROCESSING-SUMMARY
            END-EVALUATE.
@@ -112,23 +265,40 @@
            MOVE 4 TO WS-LINE-COUNT.
 
        WRITE-PROCESSING-SUMMARY.
+           PERFORM GET-PRIOR-RUN-FIGURES.
+
            MOVE 'RECORDS PROCESSED:' TO DTL-LABEL.
            MOVE LS-RECORD-COUNT TO WS-FORMATTED-CNT.
            MOVE WS-FORMATTED-CNT TO DTL-VALUE.
            WRITE RPT-LINE FROM WS-DETAIL-SUMMARY AFTER 1.
            ADD 1 TO WS-LINE-COUNT.
+           IF WS-PRIOR-FOUND
+             MOVE LS-RECORD-COUNT TO WS-TREND-CURRENT
+             MOVE WS-PRIOR-COUNT TO WS-TREND-PRIOR
+             PERFORM WRITE-TREND-LINE
+           END-IF.
 
            MOVE 'TOTAL BALANCE:' TO DTL-LABEL.
            MOVE LS-TOTAL-BALANCE TO WS-FORMATTED-BAL.
            MOVE WS-FORMATTED-BAL TO DTL-VALUE.
            WRITE RPT-LINE FROM WS-DETAIL-SUMMARY AFTER 1.
            ADD 1 TO WS-LINE-COUNT.
+           IF WS-PRIOR-FOUND
+             MOVE LS-TOTAL-BALANCE TO WS-TREND-CURRENT
+             MOVE WS-PRIOR-BALANCE TO WS-TREND-PRIOR
+             PERFORM WRITE-TREND-LINE
+           END-IF.
 
            MOVE 'AVERAGE BALANCE:' TO DTL-LABEL.
            MOVE LS-AVERAGE-BAL TO WS-FORMATTED-BAL.
            MOVE WS-FORMATTED-BAL TO DTL-VALUE.
            WRITE RPT-LINE FROM WS-DETAIL-SUMMARY AFTER 1.
            ADD 1 TO WS-LINE-COUNT.
+           IF WS-PRIOR-FOUND
+             MOVE LS-AVERAGE-BAL TO WS-TREND-CURRENT
+             MOVE WS-PRIOR-AVERAGE TO WS-TREND-PRIOR
+             PERFORM WRITE-TREND-LINE
+           END-IF.
 
            MOVE 'HIGH-VALUE CUSTOMERS:' TO DTL-LABEL.
            MOVE LS-HIGH-COUNT TO WS-FORMATTED-CNT.
@@ -153,8 +323,159 @@
            WRITE RPT-LINE FROM WS-DETAIL-SUMMARY AFTER 1.
            ADD 1 TO WS-LINE-COUNT.
 
+           MOVE 'AT-RISK CUSTOMERS:' TO DTL-LABEL.
+           MOVE LS-AT-RISK-COUNT TO WS-FORMATTED-CNT.
+           MOVE WS-FORMATTED-CNT TO DTL-VALUE.
+           WRITE RPT-LINE FROM WS-DETAIL-SUMMARY AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+
+           PERFORM WRITE-ACCT-TYPE-SUBTOTALS-PROC.
+           PERFORM WRITE-BRANCH-SUBTOTALS-PROC.
            PERFORM LOG-REPORT-GENERATION.
 
+       WRITE-ACCT-TYPE-SUBTOTALS-PROC.
+           MOVE 'N' TO WS-SUB-EOF-FLAG.
+           EXEC SQL
+             DECLARE SUBCUR CURSOR FOR
+               SELECT ACCT_TYPE, COUNT(*), SUM(BALANCE)
+               FROM AUDIT_LOG
+               WHERE PROC_DATE = CURRENT DATE
+                 AND PROC_PROGRAM = 'CUSTPROC'
+               GROUP BY ACCT_TYPE
+               ORDER BY ACCT_TYPE
+           END-EXEC.
+           EXEC SQL OPEN SUBCUR END-EXEC.
+           PERFORM FETCH-SUBTOTAL-ROW-PROC.
+           PERFORM PROC-SUBTOTAL-LOOP UNTIL WS-SUB-EOF.
+           EXEC SQL CLOSE SUBCUR END-EXEC.
+
+       PROC-SUBTOTAL-LOOP.
+           PERFORM WRITE-SUBTOTAL-LINE.
+           PERFORM FETCH-SUBTOTAL-ROW-PROC.
+
+       FETCH-SUBTOTAL-ROW-PROC.
+           EXEC SQL
+             FETCH SUBCUR
+             INTO :WS-SUB-ACCT-TYPE, :WS-SUB-COUNT, :WS-SUB-TOTAL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-SUB-EOF TO TRUE
+           END-IF.
+
+       WRITE-SUBTOTAL-LINE.
+           MOVE 0 TO WS-SUB-AVERAGE.
+           IF WS-SUB-COUNT > 0
+             COMPUTE WS-SUB-AVERAGE = WS-SUB-TOTAL / WS-SUB-COUNT
+           END-IF.
+           MOVE WS-SUB-ACCT-TYPE TO SUBLN-TYPE.
+           MOVE WS-SUB-COUNT TO SUBLN-COUNT.
+           MOVE WS-SUB-TOTAL TO SUBLN-TOTAL.
+           MOVE WS-SUB-AVERAGE TO SUBLN-AVERAGE.
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-BRANCH-SUBTOTALS-PROC.
+           MOVE 'N' TO WS-BRN-EOF-FLAG.
+           EXEC SQL
+             DECLARE BRNCUR CURSOR FOR
+               SELECT BRANCH_CODE, COUNT(*), SUM(BALANCE)
+               FROM AUDIT_LOG
+               WHERE PROC_DATE = CURRENT DATE
+                 AND PROC_PROGRAM = 'CUSTPROC'
+               GROUP BY BRANCH_CODE
+               ORDER BY BRANCH_CODE
+           END-EXEC.
+           EXEC SQL OPEN BRNCUR END-EXEC.
+           PERFORM FETCH-BRANCH-ROW-PROC.
+           PERFORM PROC-BRANCH-LOOP UNTIL WS-BRN-EOF.
+           EXEC SQL CLOSE BRNCUR END-EXEC.
+
+       PROC-BRANCH-LOOP.
+           PERFORM WRITE-BRANCH-LINE.
+           PERFORM FETCH-BRANCH-ROW-PROC.
+
+       FETCH-BRANCH-ROW-PROC.
+           EXEC SQL
+             FETCH BRNCUR
+             INTO :WS-BRN-CODE, :WS-BRN-COUNT, :WS-BRN-TOTAL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-BRN-EOF TO TRUE
+           END-IF.
+
+       WRITE-BRANCH-LINE.
+           MOVE 0 TO WS-BRN-AVERAGE.
+           IF WS-BRN-COUNT > 0
+             COMPUTE WS-BRN-AVERAGE = WS-BRN-TOTAL / WS-BRN-COUNT
+           END-IF.
+           MOVE WS-BRN-CODE TO BRNLN-CODE.
+           MOVE WS-BRN-COUNT TO BRNLN-COUNT.
+           MOVE WS-BRN-TOTAL TO BRNLN-TOTAL.
+           MOVE WS-BRN-AVERAGE TO BRNLN-AVERAGE.
+           WRITE RPT-LINE FROM WS-BRANCH-SUBTOTAL-LINE AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-BRANCH-SUBTOTALS-ARCH.
+           MOVE 'N' TO WS-BRN-EOF-FLAG.
+           EXEC SQL
+             DECLARE ARCHBRNCUR CURSOR FOR
+               SELECT BRANCH_CODE, COUNT(*), SUM(BALANCE)
+               FROM ARCHIVE_AUDIT
+               WHERE ARCHIVE_DATE = CURRENT DATE
+                 AND ARCHIVED_BY = 'CUSTARCH'
+               GROUP BY BRANCH_CODE
+               ORDER BY BRANCH_CODE
+           END-EXEC.
+           EXEC SQL OPEN ARCHBRNCUR END-EXEC.
+           PERFORM FETCH-BRANCH-ROW-ARCH.
+           PERFORM ARCH-BRANCH-LOOP UNTIL WS-BRN-EOF.
+           EXEC SQL CLOSE ARCHBRNCUR END-EXEC.
+
+       ARCH-BRANCH-LOOP.
+           PERFORM WRITE-BRANCH-LINE.
+           PERFORM FETCH-BRANCH-ROW-ARCH.
+
+       FETCH-BRANCH-ROW-ARCH.
+           EXEC SQL
+             FETCH ARCHBRNCUR
+             INTO :WS-BRN-CODE, :WS-BRN-COUNT, :WS-BRN-TOTAL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-BRN-EOF TO TRUE
+           END-IF.
+
+       GET-PRIOR-RUN-FIGURES.
+           MOVE 'N' TO WS-PRIOR-FOUND-FLAG.
+           MOVE 0 TO WS-PRIOR-COUNT WS-PRIOR-BALANCE WS-PRIOR-AVERAGE.
+           EXEC SQL
+             SELECT RECORD_COUNT, TOTAL_BALANCE, AVERAGE_BALANCE
+               INTO :WS-PRIOR-COUNT, :WS-PRIOR-BALANCE,
+                    :WS-PRIOR-AVERAGE
+             FROM REPORT_LOG
+             WHERE RPT_TYPE = :LS-RPT-TYPE
+               AND RPT_PROGRAM = 'CUSTRPT'
+               AND RPT_DATE < CURRENT DATE
+             ORDER BY RPT_DATE DESC
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+           IF SQLCODE = 0
+             SET WS-PRIOR-FOUND TO TRUE
+           END-IF.
+
+       WRITE-TREND-LINE.
+           MOVE 0 TO WS-TREND-PCT.
+           IF WS-TREND-PRIOR NOT = 0
+             COMPUTE WS-TREND-PCT ROUNDED =
+               ((WS-TREND-CURRENT - WS-TREND-PRIOR) / WS-TREND-PRIOR)
+                 * 100
+             MOVE WS-TREND-PCT TO WS-FORMATTED-TREND
+             MOVE '  VS PRIOR RUN:' TO DTL-LABEL
+             STRING WS-FORMATTED-TREND '%' DELIMITED BY SIZE
+               INTO DTL-VALUE
+             WRITE RPT-LINE FROM WS-DETAIL-SUMMARY AFTER 1
+             ADD 1 TO WS-LINE-COUNT
+           END-IF.
+
        WRITE-ARCHIVE-SUMMARY.
            MOVE 'RECORDS ARCHIVED:' TO DTL-LABEL.
            MOVE LS-RECORD-COUNT TO WS-FORMATTED-CNT.
@@ -174,15 +495,215 @@
            WRITE RPT-LINE FROM WS-DETAIL-SUMMARY AFTER 1.
            ADD 1 TO WS-LINE-COUNT.
 
+           PERFORM WRITE-ACCT-TYPE-SUBTOTALS-ARCH.
+           PERFORM WRITE-BRANCH-SUBTOTALS-ARCH.
            PERFORM LOG-REPORT-GENERATION.
 
+       WRITE-ACCT-TYPE-SUBTOTALS-ARCH.
+           MOVE 'N' TO WS-SUB-EOF-FLAG.
+           EXEC SQL
+             DECLARE ARCHSUBCUR CURSOR FOR
+               SELECT ACCT_TYPE, COUNT(*), SUM(BALANCE)
+               FROM ARCHIVE_AUDIT
+               WHERE ARCHIVE_DATE = CURRENT DATE
+                 AND ARCHIVED_BY = 'CUSTARCH'
+               GROUP BY ACCT_TYPE
+               ORDER BY ACCT_TYPE
+           END-EXEC.
+           EXEC SQL OPEN ARCHSUBCUR END-EXEC.
+           PERFORM FETCH-SUBTOTAL-ROW-ARCH.
+           PERFORM ARCH-SUBTOTAL-LOOP UNTIL WS-SUB-EOF.
+           EXEC SQL CLOSE ARCHSUBCUR END-EXEC.
+
+       ARCH-SUBTOTAL-LOOP.
+           PERFORM WRITE-SUBTOTAL-LINE.
+           PERFORM FETCH-SUBTOTAL-ROW-ARCH.
+
+       FETCH-SUBTOTAL-ROW-ARCH.
+           EXEC SQL
+             FETCH ARCHSUBCUR
+             INTO :WS-SUB-ACCT-TYPE, :WS-SUB-COUNT, :WS-SUB-TOTAL
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-SUB-EOF TO TRUE
+           END-IF.
+
+       WRITE-DETAIL-REGISTER.
+           WRITE RPT-LINE FROM WS-DETAIL-REG-HDR AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE 'N' TO WS-DTL-EOF-FLAG.
+           EXEC SQL
+             DECLARE DTLCUR CURSOR FOR
+               SELECT T.CUST_ID, C.CUST_NAME, T.OLD_BALANCE,
+                      T.NEW_BALANCE, T.TRAN_TYPE
+               FROM TRANSACTION_LOG T, CUSTOMER_MASTER C
+               WHERE T.CUST_ID = C.CUSTOMER_ID
+                 AND T.TRAN_DATE = CURRENT DATE
+               ORDER BY T.CUST_ID
+           END-EXEC.
+           EXEC SQL OPEN DTLCUR END-EXEC.
+           PERFORM FETCH-DETAIL-ROW.
+           PERFORM WRITE-DETAIL-LINE UNTIL WS-DTL-EOF.
+           EXEC SQL CLOSE DTLCUR END-EXEC.
+           PERFORM LOG-REPORT-GENERATION.
+
+       FETCH-DETAIL-ROW.
+           EXEC SQL
+             FETCH DTLCUR
+             INTO :WS-DTL-CUST-ID, :WS-DTL-CUST-NAME,
+                  :WS-DTL-OLD-BAL, :WS-DTL-NEW-BAL,
+                  :WS-DTL-TRAN-TYPE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-DTL-EOF TO TRUE
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+           MOVE WS-DTL-CUST-ID TO DTLLN-CUST-ID.
+           MOVE WS-DTL-CUST-NAME TO DTLLN-CUST-NAME.
+           MOVE WS-DTL-OLD-BAL TO DTLLN-OLD-BAL.
+           MOVE WS-DTL-NEW-BAL TO DTLLN-NEW-BAL.
+           MOVE WS-DTL-TRAN-TYPE TO DTLLN-TRAN-TYPE.
+           WRITE RPT-LINE FROM WS-DETAIL-REG-LINE AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM FETCH-DETAIL-ROW.
+
+       WRITE-CSV-EXTRACT.
+           MOVE 0 TO WS-EXT-COUNT.
+           OPEN OUTPUT EXTFILE.
+           IF WS-EXT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING EXTRACT FILE: ' WS-EXT-STATUS
+           ELSE
+             MOVE SPACES TO EXT-LINE
+             STRING 'CUST_ID,CUST_NAME,BALANCE,ACCT_TYPE,STATUS,'
+                    'LAST_ACTIVITY,OPEN_DATE' DELIMITED BY SIZE
+               INTO EXT-LINE
+             WRITE EXT-LINE
+             MOVE 'N' TO WS-EXT-EOF-FLAG
+             EXEC SQL
+               DECLARE EXTCUR CURSOR FOR
+                 SELECT CUSTOMER_ID, CUST_NAME, BALANCE, ACCT_TYPE,
+                        ACCT_STATUS, LAST_ACTIVITY_DATE, OPEN_DATE
+                 FROM CUSTOMER_MASTER
+                 ORDER BY CUSTOMER_ID
+             END-EXEC
+             EXEC SQL OPEN EXTCUR END-EXEC
+             PERFORM FETCH-EXTRACT-ROW
+             PERFORM WRITE-EXTRACT-LINE UNTIL WS-EXT-EOF
+             EXEC SQL CLOSE EXTCUR END-EXEC
+             CLOSE EXTFILE
+           END-IF.
+           MOVE 'CSV EXTRACT RECORDS WRITTEN:' TO DTL-LABEL.
+           MOVE WS-EXT-COUNT TO WS-FORMATTED-CNT.
+           MOVE WS-FORMATTED-CNT TO DTL-VALUE.
+           WRITE RPT-LINE FROM WS-DETAIL-SUMMARY AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM LOG-REPORT-GENERATION.
+
+       FETCH-EXTRACT-ROW.
+           EXEC SQL
+             FETCH EXTCUR
+             INTO :WS-EXT-CUST-ID, :WS-EXT-CUST-NAME,
+                  :WS-EXT-BALANCE, :WS-EXT-ACCT-TYPE,
+                  :WS-EXT-STATUS-CD, :WS-EXT-LAST-ACT,
+                  :WS-EXT-OPEN-DATE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-EXT-EOF TO TRUE
+           END-IF.
+
+       WRITE-EXTRACT-LINE.
+           MOVE WS-EXT-BALANCE TO WS-EXT-BAL-EDIT.
+           MOVE SPACES TO EXT-LINE.
+           STRING WS-EXT-CUST-ID ',' WS-EXT-CUST-NAME ','
+                  WS-EXT-BAL-EDIT ',' WS-EXT-ACCT-TYPE ','
+                  WS-EXT-STATUS-CD ',' WS-EXT-LAST-ACT ','
+                  WS-EXT-OPEN-DATE
+             DELIMITED BY SIZE INTO EXT-LINE.
+           WRITE EXT-LINE.
+           ADD 1 TO WS-EXT-COUNT.
+           PERFORM FETCH-EXTRACT-ROW.
+
+       WRITE-EXCEPTION-REPORT.
+           PERFORM WRITE-EXCP-SUMMARY.
+           PERFORM WRITE-EXCP-DETAIL.
+           PERFORM LOG-REPORT-GENERATION.
+
+       WRITE-EXCP-SUMMARY.
+           MOVE 'N' TO WS-EXCPSUM-EOF-FLAG.
+           EXEC SQL
+             DECLARE EXCPSUMCUR CURSOR FOR
+               SELECT SUBSTR(ERROR_MSG, 1, 4), COUNT(*)
+               FROM VALIDATION_LOG
+               WHERE VALID_STATUS = 'FAIL'
+                 AND VALID_DATE = CURRENT DATE
+               GROUP BY SUBSTR(ERROR_MSG, 1, 4)
+               ORDER BY SUBSTR(ERROR_MSG, 1, 4)
+           END-EXEC.
+           EXEC SQL OPEN EXCPSUMCUR END-EXEC.
+           PERFORM FETCH-EXCP-SUM-ROW.
+           PERFORM EXCP-SUM-LOOP UNTIL WS-EXCPSUM-EOF.
+           EXEC SQL CLOSE EXCPSUMCUR END-EXEC.
+
+       EXCP-SUM-LOOP.
+           MOVE WS-EXCPSUM-CODE TO EXCPSUM-CODE.
+           MOVE WS-EXCPSUM-COUNT TO EXCPSUM-COUNT.
+           WRITE RPT-LINE FROM WS-EXCP-SUM-LINE AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM FETCH-EXCP-SUM-ROW.
+
+       FETCH-EXCP-SUM-ROW.
+           EXEC SQL
+             FETCH EXCPSUMCUR
+             INTO :WS-EXCPSUM-CODE, :WS-EXCPSUM-COUNT
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-EXCPSUM-EOF TO TRUE
+           END-IF.
+
+       WRITE-EXCP-DETAIL.
+           WRITE RPT-LINE FROM WS-EXCP-DTL-HDR AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE 'N' TO WS-EXCPDTL-EOF-FLAG.
+           EXEC SQL
+             DECLARE EXCPDTLCUR CURSOR FOR
+               SELECT CUST_ID, VALID_PROGRAM, ERROR_MSG
+               FROM VALIDATION_LOG
+               WHERE VALID_STATUS = 'FAIL'
+                 AND VALID_DATE = CURRENT DATE
+               ORDER BY CUST_ID
+           END-EXEC.
+           EXEC SQL OPEN EXCPDTLCUR END-EXEC.
+           PERFORM FETCH-EXCP-DTL-ROW.
+           PERFORM EXCP-DTL-LOOP UNTIL WS-EXCPDTL-EOF.
+           EXEC SQL CLOSE EXCPDTLCUR END-EXEC.
+
+       EXCP-DTL-LOOP.
+           MOVE WS-EXCPDTL-CUST-ID TO EXCPDTL-CUST-ID.
+           MOVE WS-EXCPDTL-PROGRAM TO EXCPDTL-PROGRAM.
+           MOVE WS-EXCPDTL-ERR-MSG TO EXCPDTL-ERR-MSG.
+           WRITE RPT-LINE FROM WS-EXCP-DTL-LINE AFTER 1.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM FETCH-EXCP-DTL-ROW.
+
+       FETCH-EXCP-DTL-ROW.
+           EXEC SQL
+             FETCH EXCPDTLCUR
+             INTO :WS-EXCPDTL-CUST-ID, :WS-EXCPDTL-PROGRAM,
+                  :WS-EXCPDTL-ERR-MSG
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-EXCPDTL-EOF TO TRUE
+           END-IF.
+
        LOG-REPORT-GENERATION.
            EXEC SQL
              INSERT INTO REPORT_LOG
-               (RPT_TYPE, RPT_TITLE, RECORD_COUNT,
-                RPT_DATE, RPT_PROGRAM)
+               (RPT_TYPE, RPT_TITLE, RECORD_COUNT, TOTAL_BALANCE,
+                AVERAGE_BALANCE, RPT_DATE, RPT_PROGRAM)
              VALUES
                (:LS-RPT-TYPE, :LS-RPT-TITLE, :LS-RECORD-COUNT,
+                :LS-TOTAL-BALANCE, :LS-AVERAGE-BAL,
                 CURRENT DATE, 'CUSTRPT')
            END-EXEC.
 
