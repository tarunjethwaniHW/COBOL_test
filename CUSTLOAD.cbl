@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLOAD.
+       AUTHOR. ACCT-MGMT-TEAM.
+      *================================================================*
+      * CUSTLOAD - BULK CUSTOMER ONBOARDING LOADER                     *
+      * READS A RAW INCOMING CUSTOMER EXTRACT (E.G. A BRANCH           *
+      * ACQUISITION OR NEW-ACCOUNTS FEED), VALIDATES EACH RECORD       *
+      * AGAINST THE SAME ID/BALANCE/ACCOUNT-TYPE RULES CUSTVALD        *
+      * ENFORCES, REJECTS ANY CUST-ID ALREADY ON CUSTOMER_MASTER, AND  *
+      * WRITES AN ACCEPTED-LOAD FILE (READY FOR APPENDING TO CUSTDATA) *
+      * PLUS A REJECTS REPORT.                                         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOADIN ASSIGN TO 'LOADDATA'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-IN-STATUS.
+           SELECT LOADOUT ASSIGN TO 'LOADACPT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-OUT-STATUS.
+           SELECT REJFILE ASSIGN TO 'LOADREJ'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOADIN.
+       COPY CUSTCOPY.
+
+       FD LOADOUT.
+       01 LOADOUT-RECORD.
+          05 LOADOUT-ID              PIC X(10).
+          05 LOADOUT-NAME            PIC X(30).
+          05 LOADOUT-BALANCE         PIC S9(7)V99.
+          05 LOADOUT-ACCT-TYPE       PIC X(01).
+          05 LOADOUT-STATUS          PIC X(01).
+          05 LOADOUT-LAST-ACTIVITY   PIC X(10).
+          05 LOADOUT-OPEN-DATE       PIC X(10).
+          05 LOADOUT-BRANCH-CODE     PIC X(04).
+
+       FD REJFILE.
+       01 REJ-RECORD.
+          05 REJ-CUST-ID             PIC X(10).
+          05 REJ-REASON              PIC X(60).
+          05 REJ-DATE                PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-IN-STATUS          PIC XX VALUE SPACES.
+       01 WS-OUT-STATUS         PIC XX VALUE SPACES.
+       01 WS-REJ-STATUS         PIC XX VALUE SPACES.
+       01 WS-EOF-FLAG           PIC X VALUE 'N'.
+          88 WS-EOF             VALUE 'Y'.
+       01 WS-READ-COUNT         PIC 9(07) VALUE 0.
+       01 WS-ACCEPT-COUNT       PIC 9(07) VALUE 0.
+       01 WS-REJECT-COUNT       PIC 9(07) VALUE 0.
+       01 WS-CURRENT-DATE       PIC X(10).
+
+       01 WS-VALID-STATUS       PIC X(01) VALUE 'Y'.
+          88 WS-REC-VALID       VALUE 'Y'.
+          88 WS-REC-INVALID     VALUE 'N'.
+       01 WS-ERROR-MSG          PIC X(60).
+       01 WS-NUMERIC-CHECK      PIC X(10).
+       01 WS-SPACE-COUNT        PIC 9(05) VALUE 0.
+       01 WS-BALANCE-LIMIT      PIC 9(7)V99 VALUE 9999999.99.
+
+       01 WS-DUP-COUNT          PIC 9(05) VALUE 0.
+
+       01 SQLCA.
+          05 SQLCODE            PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INIT-PARA.
+           PERFORM PROCESS-LOAD-FILE UNTIL WS-EOF.
+           PERFORM CLEANUP-PARA.
+           STOP RUN.
+
+       INIT-PARA.
+           OPEN INPUT LOADIN.
+           IF WS-IN-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING LOADIN: ' WS-IN-STATUS
+             STOP RUN
+           END-IF.
+           OPEN OUTPUT LOADOUT.
+           IF WS-OUT-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING LOADOUT: ' WS-OUT-STATUS
+             CLOSE LOADIN
+             STOP RUN
+           END-IF.
+           OPEN OUTPUT REJFILE.
+           IF WS-REJ-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING REJFILE: ' WS-REJ-STATUS
+             CLOSE LOADIN LOADOUT
+             STOP RUN
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
+           MOVE 0 TO WS-READ-COUNT WS-ACCEPT-COUNT WS-REJECT-COUNT.
+
+       PROCESS-LOAD-FILE.
+           READ LOADIN INTO CUST-RECORD
+             AT END SET WS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-EOF
+             ADD 1 TO WS-READ-COUNT
+             PERFORM VALIDATE-LOAD-RECORD
+             IF WS-REC-VALID
+               PERFORM WRITE-ACCEPTED-RECORD
+               ADD 1 TO WS-ACCEPT-COUNT
+             ELSE
+               PERFORM WRITE-REJECT-RECORD
+               ADD 1 TO WS-REJECT-COUNT
+             END-IF
+           END-IF.
+
+       VALIDATE-LOAD-RECORD.
+           MOVE 'Y' TO WS-VALID-STATUS.
+           MOVE SPACES TO WS-ERROR-MSG.
+           PERFORM VALIDATE-LOAD-ID.
+           IF WS-REC-VALID
+             PERFORM VALIDATE-LOAD-BALANCE
+           END-IF.
+           IF WS-REC-VALID
+             PERFORM VALIDATE-LOAD-ACCT-TYPE
+           END-IF.
+           IF WS-REC-VALID
+             PERFORM CHECK-DUPLICATE-ID
+           END-IF.
+
+       VALIDATE-LOAD-ID.
+           IF CUST-ID = SPACES OR CUST-ID = LOW-VALUES
+             MOVE 'N' TO WS-VALID-STATUS
+             MOVE 'E001: CUSTOMER ID IS BLANK OR EMPTY' TO
+               WS-ERROR-MSG
+           END-IF.
+           IF WS-REC-VALID
+             MOVE CUST-ID TO WS-NUMERIC-CHECK
+             MOVE 0 TO WS-SPACE-COUNT
+             INSPECT WS-NUMERIC-CHECK
+               TALLYING WS-SPACE-COUNT
+               FOR ALL SPACES
+             IF WS-SPACE-COUNT = 10
+               MOVE 'N' TO WS-VALID-STATUS
+               MOVE 'E002: CUSTOMER ID IS ALL SPACES' TO
+                 WS-ERROR-MSG
+             END-IF
+           END-IF.
+
+       VALIDATE-LOAD-BALANCE.
+           IF CUST-BALANCE < 0
+             MOVE 'N' TO WS-VALID-STATUS
+             MOVE 'E003: CUSTOMER BALANCE IS NEGATIVE' TO
+               WS-ERROR-MSG
+           END-IF.
+           IF WS-REC-VALID
+             IF CUST-BALANCE > WS-BALANCE-LIMIT
+               MOVE 'N' TO WS-VALID-STATUS
+               MOVE 'E004: CUSTOMER BALANCE EXCEEDS LIMIT' TO
+                 WS-ERROR-MSG
+             END-IF
+           END-IF.
+
+       VALIDATE-LOAD-ACCT-TYPE.
+           EVALUATE CUST-ACCT-TYPE
+             WHEN 'C'
+               CONTINUE
+             WHEN 'S'
+               CONTINUE
+             WHEN 'L'
+               CONTINUE
+             WHEN OTHER
+               MOVE 'N' TO WS-VALID-STATUS
+               MOVE 'E005: INVALID ACCOUNT TYPE' TO
+                 WS-ERROR-MSG
+           END-EVALUATE.
+
+       CHECK-DUPLICATE-ID.
+           MOVE 0 TO WS-DUP-COUNT.
+           EXEC SQL
+             SELECT COUNT(*) INTO :WS-DUP-COUNT
+             FROM CUSTOMER_MASTER
+             WHERE CUSTOMER_ID = :CUST-ID
+           END-EXEC.
+           IF WS-DUP-COUNT > 0
+             MOVE 'N' TO WS-VALID-STATUS
+             MOVE 'E009: CUSTOMER ID ALREADY EXISTS ON MASTER' TO
+               WS-ERROR-MSG
+           END-IF.
+
+       WRITE-ACCEPTED-RECORD.
+           MOVE CUST-ID TO LOADOUT-ID.
+           MOVE CUST-NAME TO LOADOUT-NAME.
+           MOVE CUST-BALANCE TO LOADOUT-BALANCE.
+           MOVE CUST-ACCT-TYPE TO LOADOUT-ACCT-TYPE.
+           MOVE CUST-STATUS TO LOADOUT-STATUS.
+           MOVE CUST-LAST-ACTIVITY TO LOADOUT-LAST-ACTIVITY.
+           MOVE CUST-OPEN-DATE TO LOADOUT-OPEN-DATE.
+           MOVE CUST-BRANCH-CODE TO LOADOUT-BRANCH-CODE.
+           WRITE LOADOUT-RECORD.
+
+       WRITE-REJECT-RECORD.
+           MOVE CUST-ID TO REJ-CUST-ID.
+           MOVE WS-ERROR-MSG TO REJ-REASON.
+           MOVE WS-CURRENT-DATE TO REJ-DATE.
+           WRITE REJ-RECORD.
+
+       CLEANUP-PARA.
+           CLOSE LOADIN LOADOUT REJFILE.
+           DISPLAY 'CUSTLOAD COMPLETE.'.
+           DISPLAY '  RECORDS READ:     ' WS-READ-COUNT.
+           DISPLAY '  RECORDS ACCEPTED: ' WS-ACCEPT-COUNT.
+           DISPLAY '  RECORDS REJECTED: ' WS-REJECT-COUNT.
