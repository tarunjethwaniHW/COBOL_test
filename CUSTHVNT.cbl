@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTHVNT.
+       AUTHOR. ACCT-MGMT-TEAM.
+      *================================================================*
+      * CUSTHVNT - HIGH-VALUE CUSTOMER NOTIFICATION EXTRACT             *
+      * READS CUSTOMER_FLAGS FOR HIGH_VALUE = 'Y' ROWS FLAGGED TODAY   *
+      * (BY CUSTPROC'S FLAG-HIGH-VALUE OR ANY OTHER FLAGGING PROGRAM)  *
+      * AND WRITES A CRM-IMPORT-READY NOTIFICATION FILE SO             *
+      * RELATIONSHIP MANAGERS GET SAME-DAY VISIBILITY.                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRMFILE ASSIGN TO 'CRMNOTIF'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CRM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CRMFILE.
+       01 CRM-RECORD.
+          05 CRM-CUST-ID           PIC X(10).
+          05 CRM-CUST-NAME         PIC X(30).
+          05 CRM-BALANCE           PIC S9(9)V99.
+          05 CRM-FLAGGED-BY        PIC X(10).
+          05 CRM-FLAG-DATE         PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CRM-STATUS         PIC XX VALUE SPACES.
+       01 WS-NOTIFY-COUNT       PIC 9(07) VALUE 0.
+
+       01 WS-HV-EOF-FLAG        PIC X VALUE 'N'.
+          88 WS-HV-EOF          VALUE 'Y'.
+       01 WS-HV-CUST-ID         PIC X(10).
+       01 WS-HV-CUST-NAME       PIC X(30).
+       01 WS-HV-BALANCE         PIC S9(9)V99.
+       01 WS-HV-FLAGGED-BY      PIC X(10).
+       01 WS-HV-FLAG-DATE       PIC X(10).
+
+       01 SQLCA.
+          05 SQLCODE            PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INIT-PARA.
+           PERFORM WRITE-NOTIFICATIONS.
+           PERFORM CLEANUP-PARA.
+           STOP RUN.
+
+       INIT-PARA.
+           OPEN OUTPUT CRMFILE.
+           IF WS-CRM-STATUS NOT = '00'
+             DISPLAY 'ERROR OPENING CRMFILE: ' WS-CRM-STATUS
+             STOP RUN
+           END-IF.
+           MOVE 0 TO WS-NOTIFY-COUNT.
+
+       WRITE-NOTIFICATIONS.
+           MOVE 'N' TO WS-HV-EOF-FLAG.
+           EXEC SQL
+             DECLARE HVCUR CURSOR FOR
+               SELECT F.CUSTOMER_ID, C.CUST_NAME, C.BALANCE,
+                      F.FLAGGED_BY, F.FLAG_DATE
+               FROM CUSTOMER_FLAGS F, CUSTOMER_MASTER C
+               WHERE F.CUSTOMER_ID = C.CUSTOMER_ID
+                 AND F.HIGH_VALUE = 'Y'
+                 AND F.FLAG_DATE = CURRENT DATE
+               ORDER BY F.CUSTOMER_ID
+           END-EXEC.
+           EXEC SQL OPEN HVCUR END-EXEC.
+           PERFORM FETCH-NOTIFICATION-ROW.
+           PERFORM WRITE-NOTIFICATION-LINE UNTIL WS-HV-EOF.
+           EXEC SQL CLOSE HVCUR END-EXEC.
+
+       FETCH-NOTIFICATION-ROW.
+           EXEC SQL
+             FETCH HVCUR
+             INTO :WS-HV-CUST-ID, :WS-HV-CUST-NAME, :WS-HV-BALANCE,
+                  :WS-HV-FLAGGED-BY, :WS-HV-FLAG-DATE
+           END-EXEC.
+           IF SQLCODE NOT = 0
+             SET WS-HV-EOF TO TRUE
+           END-IF.
+
+       WRITE-NOTIFICATION-LINE.
+           MOVE WS-HV-CUST-ID TO CRM-CUST-ID.
+           MOVE WS-HV-CUST-NAME TO CRM-CUST-NAME.
+           MOVE WS-HV-BALANCE TO CRM-BALANCE.
+           MOVE WS-HV-FLAGGED-BY TO CRM-FLAGGED-BY.
+           MOVE WS-HV-FLAG-DATE TO CRM-FLAG-DATE.
+           WRITE CRM-RECORD.
+           ADD 1 TO WS-NOTIFY-COUNT.
+           PERFORM FETCH-NOTIFICATION-ROW.
+
+       CLEANUP-PARA.
+           CLOSE CRMFILE.
+           DISPLAY 'CUSTHVNT COMPLETE.'.
+           DISPLAY '  NOTIFICATIONS WRITTEN: ' WS-NOTIFY-COUNT.
