@@ -14,84 +14,462 @@
            SELECT CUSTFILE ASSIGN TO 'CUSTDATA'
              ORGANIZATION IS SEQUENTIAL
              FILE STATUS IS WS-FILE-STATUS.
+           SELECT CKPTFILE ASSIGN TO WS-CKPT-FILENAME
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS.
+           SELECT HVLFILE ASSIGN TO 'HVLIMIT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-HVL-STATUS.
+           SELECT LOCKFILE ASSIGN TO WS-LOCK-FILENAME
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-LOCK-STATUS.
+           SELECT PROCCTL ASSIGN TO 'PROCCTL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CTL-STATUS.
+           SELECT PARTOUT ASSIGN TO 'PARTOUT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-PART-STATUS.
+           SELECT ALRTCTL ASSIGN TO 'ALRTCTL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-ALRTCTL-STATUS.
+           SELECT ALERTOUT ASSIGN TO 'ALERTOUT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-ALERT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CUSTFILE.
        COPY CUSTCOPY REPLACING ==:PREFIX:== BY ==CUST==.
 
+       FD HVLFILE.
+       01 HVL-RECORD.
+          05 HVL-ACCT-TYPE         PIC X(01).
+          05 HVL-LIMIT             PIC 9(7)V99.
+
+       FD LOCKFILE.
+       01 LOCK-RECORD.
+          05 LOCK-JOB-NAME         PIC X(08).
+          05 LOCK-DATE             PIC X(08).
+          05 LOCK-TIME             PIC X(06).
+
+       FD PROCCTL.
+       01 PROCCTL-RECORD.
+          05 CTL-PARTITION-NUM     PIC 9(02).
+          05 CTL-PARTITION-ID-LOW  PIC X(10).
+          05 CTL-PARTITION-ID-HIGH PIC X(10).
+
+       FD PARTOUT.
+       01 PART-RECORD.
+          05 PART-PARTITION-ID     PIC 9(02).
+          05 PART-COUNT            PIC 9(07).
+          05 PART-TOTAL            PIC S9(11)V99.
+          05 PART-HIGH-VALUE-COUNT PIC 9(07).
+          05 PART-ERROR-COUNT      PIC 9(07).
+          05 PART-AT-RISK-COUNT    PIC 9(07).
+
+       FD ALRTCTL.
+       01 ALRTCTL-RECORD.
+          05 CTL-ERROR-THRESHOLD   PIC 9(07).
+
+       FD ALERTOUT.
+       01 ALERT-RECORD.
+          05 ALERT-PROGRAM         PIC X(08).
+          05 ALERT-DATE            PIC X(08).
+          05 ALERT-TIME            PIC X(06).
+          05 ALERT-ERROR-COUNT     PIC 9(07).
+          05 ALERT-THRESHOLD       PIC 9(07).
+          05 ALERT-MESSAGE         PIC X(60).
+
+       FD CKPTFILE.
+       01 CKPT-RECORD.
+          05 CKPT-RUN-STATUS       PIC X(01).
+             88 CKPT-INCOMPLETE    VALUE 'I'.
+             88 CKPT-COMPLETE      VALUE 'C'.
+          05 CKPT-LAST-CUST-ID     PIC X(10).
+          05 CKPT-COUNT            PIC 9(07).
+          05 CKPT-TOTAL            PIC S9(11)V99.
+          05 CKPT-HIGH-VALUE-COUNT PIC 9(07).
+          05 CKPT-ERROR-COUNT      PIC 9(07).
+          05 CKPT-AT-RISK-COUNT    PIC 9(07).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS        PIC XX VALUE SPACES.
        01 WS-EOF-FLAG           PIC X VALUE 'N'.
           88 WS-EOF             VALUE 'Y'.
-       01 WS-TOTAL              PIC 9(11)V99 VALUE 0.
+       01 WS-TOTAL              PIC S9(11)V99 VALUE 0.
        01 WS-COUNT              PIC 9(07) VALUE 0.
        01 WS-HIGH-VALUE-COUNT   PIC 9(07) VALUE 0.
        01 WS-ERROR-COUNT        PIC 9(07) VALUE 0.
-       01 WS-AVERAGE            PIC 9(9)V99 VALUE 0.
+       01 WS-AT-RISK-COUNT      PIC 9(07) VALUE 0.
+       01 WS-AVERAGE            PIC S9(9)V99 VALUE 0.
        01 WS-HIGH-VALUE-LIMIT   PIC 9(7)V99 VALUE 10000.00.
+       01 WS-HVL-DEFAULT-LIMIT  PIC 9(7)V99 VALUE 10000.00.
 
        01 WS-VALID-STATUS       PIC X(01).
           88 WS-REC-VALID       VALUE 'Y'.
           88 WS-REC-INVALID     VALUE 'N'.
        01 WS-ERROR-MSG          PIC X(60).
+       01 WS-WARN-STATUS        PIC X(01).
+          88 WS-REC-AT-RISK     VALUE 'Y'.
+       01 WS-WARN-MSG           PIC X(60).
 
        01 WS-RPT-TYPE           PIC X(01).
        01 WS-RPT-TITLE          PIC X(40).
 
+       01 WS-CKPT-STATUS        PIC XX VALUE SPACES.
+       01 WS-RESUME-FLAG        PIC X VALUE 'N'.
+          88 WS-RESUMING        VALUE 'Y'.
+       01 WS-RESTART-CUST-ID    PIC X(10) VALUE SPACES.
+       01 WS-CHECKPOINT-INTVL   PIC 9(05) VALUE 01000.
+       01 WS-CKPT-QUOTIENT      PIC 9(07).
+       01 WS-CKPT-REMAINDER     PIC 9(05).
+
+       01 WS-HVL-STATUS         PIC XX VALUE SPACES.
+       01 WS-HVL-EOF-FLAG       PIC X VALUE 'N'.
+          88 WS-HVL-EOF         VALUE 'Y'.
+       01 WS-HVL-FOUND-FLAG     PIC X VALUE 'N'.
+          88 WS-HVL-FOUND       VALUE 'Y'.
+       01 WS-HVL-COUNT          PIC 9(02) VALUE 0.
+       01 WS-HVL-TABLE.
+          05 WS-HVL-ENTRY OCCURS 10 TIMES INDEXED BY WS-HVL-IDX.
+             10 WS-HVL-TYPE      PIC X(01).
+             10 WS-HVL-AMOUNT    PIC 9(7)V99.
+
+       01 WS-LOCK-STATUS        PIC XX VALUE SPACES.
+       01 WS-LOCK-FILENAME      PIC X(20) VALUE 'RUNLOCK'.
+       01 WS-CKPT-FILENAME      PIC X(20) VALUE 'CUSTCKPT'.
+
+       01 WS-CTL-STATUS         PIC XX VALUE SPACES.
+       01 WS-PART-STATUS        PIC XX VALUE SPACES.
+       01 WS-PARTITION-ACTIVE-FLAG PIC X VALUE 'N'.
+          88 WS-PARTITION-ACTIVE VALUE 'Y'.
+       01 WS-PARTITION-NUM      PIC 9(02) VALUE 0.
+       01 WS-PARTITION-ID-LOW   PIC X(10) VALUE SPACES.
+       01 WS-PARTITION-ID-HIGH  PIC X(10) VALUE SPACES.
+       01 WS-FILTER-PASS-FLAG   PIC X VALUE 'Y'.
+          88 WS-FILTER-PASS     VALUE 'Y'.
+          88 WS-FILTER-FAIL     VALUE 'N'.
+
+       01 WS-AUDIT-TOTAL        PIC S9(11)V99 VALUE 0.
+       01 WS-RECON-DIFF         PIC S9(11)V99 VALUE 0.
+       01 WS-RECON-TOLERANCE    PIC 9(5)V99 VALUE 1.00.
+
+       01 WS-ALRTCTL-STATUS     PIC XX VALUE SPACES.
+       01 WS-ALERT-STATUS       PIC XX VALUE SPACES.
+       01 WS-ERROR-THRESHOLD    PIC 9(07) VALUE 0.
+       01 WS-ERROR-THRESHOLD-DFT PIC 9(07) VALUE 0000100.
+
+       01 SQLCA.
+          05 SQLCODE            PIC S9(9) COMP VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
            PERFORM INIT-PARA.
+           IF WS-RESUMING
+             PERFORM SKIP-TO-RESTART-POINT
+           END-IF.
            PERFORM PROCESS-FILE UNTIL WS-EOF.
            PERFORM CALC-AVERAGE.
-           PERFORM GENERATE-REPORT.
+           IF WS-PARTITION-ACTIVE
+             PERFORM WRITE-PARTITION-RESULT
+           ELSE
+             PERFORM GENERATE-REPORT
+             PERFORM RECONCILE-AUDIT-BALANCE
+           END-IF.
            PERFORM CLEANUP-PARA.
            STOP RUN.
 
        INIT-PARA.
+           PERFORM READ-PARTITION-CONTROL.
+           PERFORM CHECK-RUN-LOCK.
            OPEN INPUT CUSTFILE.
            IF WS-FILE-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING CUSTFILE: ' WS-FILE-STATUS
+             PERFORM RELEASE-RUN-LOCK
              STOP RUN
            END-IF.
            MOVE 0 TO WS-TOTAL WS-COUNT WS-HIGH-VALUE-COUNT
-                      WS-ERROR-COUNT.
+                      WS-ERROR-COUNT WS-AT-RISK-COUNT.
+           PERFORM CHECK-FOR-RESTART.
+           PERFORM LOAD-HIGH-VALUE-LIMITS.
+           PERFORM READ-ALERT-THRESHOLD.
+
+       CHECK-RUN-LOCK.
+           OPEN INPUT LOCKFILE.
+           IF WS-LOCK-STATUS = '00'
+             READ LOCKFILE INTO LOCK-RECORD
+               AT END CONTINUE
+             END-READ
+             CLOSE LOCKFILE
+             DISPLAY 'CUSTDATA RUN LOCK HELD BY ' LOCK-JOB-NAME
+                     ' SINCE ' LOCK-DATE ' ' LOCK-TIME
+             DISPLAY 'CUSTPROC CANNOT START WHILE THE LOCK IS HELD'
+             STOP RUN
+           ELSE
+             PERFORM WRITE-RUN-LOCK
+           END-IF.
+
+       WRITE-RUN-LOCK.
+           OPEN OUTPUT LOCKFILE.
+           MOVE 'CUSTPROC' TO LOCK-JOB-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOCK-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOCK-TIME.
+           WRITE LOCK-RECORD.
+           CLOSE LOCKFILE.
+
+       RELEASE-RUN-LOCK.
+           DELETE FILE LOCKFILE.
+
+       READ-PARTITION-CONTROL.
+           MOVE 'N' TO WS-PARTITION-ACTIVE-FLAG.
+           MOVE 0 TO WS-PARTITION-NUM.
+           MOVE SPACES TO WS-PARTITION-ID-LOW WS-PARTITION-ID-HIGH.
+           OPEN INPUT PROCCTL.
+           IF WS-CTL-STATUS = '00'
+             READ PROCCTL INTO PROCCTL-RECORD
+               AT END CONTINUE
+             END-READ
+             CLOSE PROCCTL
+             IF CTL-PARTITION-ID-LOW NOT = SPACES
+                OR CTL-PARTITION-ID-HIGH NOT = SPACES
+               SET WS-PARTITION-ACTIVE TO TRUE
+               MOVE CTL-PARTITION-NUM TO WS-PARTITION-NUM
+               MOVE CTL-PARTITION-ID-LOW TO WS-PARTITION-ID-LOW
+               MOVE CTL-PARTITION-ID-HIGH TO WS-PARTITION-ID-HIGH
+               DISPLAY 'CUSTPROC RUNNING AS PARTITION '
+                       WS-PARTITION-NUM ' - CUST-ID RANGE '
+                       WS-PARTITION-ID-LOW ' THRU '
+                       WS-PARTITION-ID-HIGH
+             END-IF
+           ELSE
+             DISPLAY 'NO PROCCTL CONTROL CARD - PROCESSING ENTIRE '
+                     'CUSTDATA FILE AS A SINGLE PARTITION'
+           END-IF.
+           PERFORM SET-PARTITION-FILENAMES.
+
+       SET-PARTITION-FILENAMES.
+           MOVE 'RUNLOCK' TO WS-LOCK-FILENAME.
+           MOVE 'CUSTCKPT' TO WS-CKPT-FILENAME.
+           IF WS-PARTITION-ACTIVE
+             STRING 'RUNLOCK' WS-PARTITION-NUM DELIMITED BY SIZE
+               INTO WS-LOCK-FILENAME
+             STRING 'CUSTCKPT' WS-PARTITION-NUM DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME
+           END-IF.
+
+       LOAD-HIGH-VALUE-LIMITS.
+           MOVE 0 TO WS-HVL-COUNT.
+           OPEN INPUT HVLFILE.
+           IF WS-HVL-STATUS = '00'
+             PERFORM READ-HVL-RECORD UNTIL WS-HVL-EOF
+             CLOSE HVLFILE
+           ELSE
+             DISPLAY 'NO HVLIMIT PARM FILE - USING DEFAULT LIMIT '
+                     'OF ' WS-HIGH-VALUE-LIMIT
+           END-IF.
+
+       READ-HVL-RECORD.
+           READ HVLFILE INTO HVL-RECORD
+             AT END SET WS-HVL-EOF TO TRUE
+           END-READ.
+           IF NOT WS-HVL-EOF AND WS-HVL-COUNT < 10
+             ADD 1 TO WS-HVL-COUNT
+             SET WS-HVL-IDX TO WS-HVL-COUNT
+             MOVE HVL-ACCT-TYPE TO WS-HVL-TYPE(WS-HVL-IDX)
+             MOVE HVL-LIMIT TO WS-HVL-AMOUNT(WS-HVL-IDX)
+           END-IF.
+
+       GET-HIGH-VALUE-LIMIT.
+           MOVE 'N' TO WS-HVL-FOUND-FLAG.
+           MOVE WS-HVL-DEFAULT-LIMIT TO WS-HIGH-VALUE-LIMIT.
+           PERFORM LOOKUP-HVL-ENTRY
+             VARYING WS-HVL-IDX FROM 1 BY 1
+             UNTIL WS-HVL-IDX > WS-HVL-COUNT OR WS-HVL-FOUND.
+
+       LOOKUP-HVL-ENTRY.
+           IF WS-HVL-TYPE(WS-HVL-IDX) = CUST-ACCT-TYPE
+             MOVE WS-HVL-AMOUNT(WS-HVL-IDX) TO WS-HIGH-VALUE-LIMIT
+             SET WS-HVL-FOUND TO TRUE
+           END-IF.
+
+       READ-ALERT-THRESHOLD.
+           MOVE WS-ERROR-THRESHOLD-DFT TO WS-ERROR-THRESHOLD.
+           OPEN INPUT ALRTCTL.
+           IF WS-ALRTCTL-STATUS = '00'
+             READ ALRTCTL INTO ALRTCTL-RECORD
+               AT END CONTINUE
+             END-READ
+             CLOSE ALRTCTL
+             IF CTL-ERROR-THRESHOLD > 0
+               MOVE CTL-ERROR-THRESHOLD TO WS-ERROR-THRESHOLD
+             END-IF
+           ELSE
+             DISPLAY 'NO ALRTCTL PARM FILE - USING DEFAULT ERROR '
+                     'THRESHOLD OF ' WS-ERROR-THRESHOLD
+           END-IF.
+
+       CHECK-ERROR-THRESHOLD.
+           IF WS-ERROR-COUNT > WS-ERROR-THRESHOLD
+             MOVE 'ERROR COUNT EXCEEDED CONFIGURED THRESHOLD' TO
+               ALERT-MESSAGE
+             PERFORM WRITE-ALERT-RECORD
+           END-IF.
+
+       WRITE-ALERT-RECORD.
+           OPEN EXTEND ALERTOUT.
+           IF WS-ALERT-STATUS NOT = '00'
+             OPEN OUTPUT ALERTOUT
+           END-IF.
+           MOVE 'CUSTPROC' TO ALERT-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ALERT-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ALERT-TIME.
+           MOVE WS-ERROR-COUNT TO ALERT-ERROR-COUNT.
+           MOVE WS-ERROR-THRESHOLD TO ALERT-THRESHOLD.
+           WRITE ALERT-RECORD.
+           CLOSE ALERTOUT.
+           DISPLAY 'ALERT TRIGGERED - ERROR COUNT ' WS-ERROR-COUNT
+                   ' EXCEEDS THRESHOLD ' WS-ERROR-THRESHOLD
+                   ' - RECORD WRITTEN TO ALERTOUT'.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CKPTFILE.
+           IF WS-CKPT-STATUS = '00'
+             READ CKPTFILE INTO CKPT-RECORD
+               AT END CONTINUE
+             END-READ
+             IF WS-CKPT-STATUS = '00' AND CKPT-INCOMPLETE
+               SET WS-RESUMING TO TRUE
+               MOVE CKPT-COUNT TO WS-COUNT
+               MOVE CKPT-TOTAL TO WS-TOTAL
+               MOVE CKPT-HIGH-VALUE-COUNT TO WS-HIGH-VALUE-COUNT
+               MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+               MOVE CKPT-AT-RISK-COUNT TO WS-AT-RISK-COUNT
+               MOVE CKPT-LAST-CUST-ID TO WS-RESTART-CUST-ID
+               DISPLAY 'PRIOR INCOMPLETE RUN DETECTED - RESUMING '
+                       'AFTER CUST-ID: ' WS-RESTART-CUST-ID
+             END-IF
+             CLOSE CKPTFILE
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM SKIP-ONE-RECORD
+             UNTIL WS-EOF OR CUST-ID = WS-RESTART-CUST-ID.
+
+       SKIP-ONE-RECORD.
+           READ CUSTFILE INTO CUST-RECORD
+             AT END SET WS-EOF TO TRUE
+           END-READ.
 
        PROCESS-FILE.
            READ CUSTFILE INTO CUST-RECORD
              AT END SET WS-EOF TO TRUE
            END-READ.
            IF NOT WS-EOF
-             PERFORM VALIDATE-RECORD
-             IF WS-REC-VALID
-               ADD CUST-BALANCE TO WS-TOTAL
-               ADD 1 TO WS-COUNT
-               PERFORM AUDIT-BALANCE
-               IF CUST-BALANCE > WS-HIGH-VALUE-LIMIT
-                 ADD 1 TO WS-HIGH-VALUE-COUNT
-                 DISPLAY 'HIGH VALUE CUSTOMER: ' CUST-NAME
-                 PERFORM FLAG-HIGH-VALUE
+             PERFORM CHECK-PARTITION-FILTER
+             IF WS-FILTER-PASS
+               PERFORM VALIDATE-RECORD
+               IF WS-REC-VALID
+                 ADD CUST-BALANCE TO WS-TOTAL
+                 ADD 1 TO WS-COUNT
+                 PERFORM AUDIT-BALANCE
+                 PERFORM GET-HIGH-VALUE-LIMIT
+                 IF CUST-BALANCE > WS-HIGH-VALUE-LIMIT
+                   ADD 1 TO WS-HIGH-VALUE-COUNT
+                   DISPLAY 'HIGH VALUE CUSTOMER: ' CUST-NAME
+                   PERFORM FLAG-HIGH-VALUE
+                 END-IF
+                 IF WS-REC-AT-RISK
+                   ADD 1 TO WS-AT-RISK-COUNT
+                   DISPLAY 'AT RISK CUSTOMER: ' CUST-ID ' - '
+                           WS-WARN-MSG
+                 END-IF
+               ELSE
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY 'INVALID RECORD SKIPPED: ' CUST-ID
+                         ' - ' WS-ERROR-MSG
+               END-IF
+             END-IF
+             PERFORM CHECKPOINT-IF-DUE
+           END-IF.
+
+       CHECK-PARTITION-FILTER.
+           SET WS-FILTER-PASS TO TRUE.
+           IF WS-PARTITION-ACTIVE
+             IF WS-PARTITION-ID-LOW NOT = SPACES
+               IF CUST-ID < WS-PARTITION-ID-LOW
+                 SET WS-FILTER-FAIL TO TRUE
+               END-IF
+             END-IF
+             IF WS-FILTER-PASS AND WS-PARTITION-ID-HIGH NOT = SPACES
+               IF CUST-ID > WS-PARTITION-ID-HIGH
+                 SET WS-FILTER-FAIL TO TRUE
                END-IF
-             ELSE
-               ADD 1 TO WS-ERROR-COUNT
-               DISPLAY 'INVALID RECORD SKIPPED: ' CUST-ID
-                       ' - ' WS-ERROR-MSG
              END-IF
            END-IF.
 
+       WRITE-PARTITION-RESULT.
+           OPEN EXTEND PARTOUT.
+           IF WS-PART-STATUS NOT = '00'
+             OPEN OUTPUT PARTOUT
+           END-IF.
+           MOVE WS-PARTITION-NUM TO PART-PARTITION-ID.
+           MOVE WS-COUNT TO PART-COUNT.
+           MOVE WS-TOTAL TO PART-TOTAL.
+           MOVE WS-HIGH-VALUE-COUNT TO PART-HIGH-VALUE-COUNT.
+           MOVE WS-ERROR-COUNT TO PART-ERROR-COUNT.
+           MOVE WS-AT-RISK-COUNT TO PART-AT-RISK-COUNT.
+           WRITE PART-RECORD.
+           CLOSE PARTOUT.
+           DISPLAY 'PARTITION ' WS-PARTITION-NUM ' RESULTS WRITTEN '
+                   'TO PARTOUT - COUNT: ' WS-COUNT
+                   ' TOTAL: ' WS-TOTAL.
+
+       CHECKPOINT-IF-DUE.
+           DIVIDE WS-COUNT BY WS-CHECKPOINT-INTVL
+             GIVING WS-CKPT-QUOTIENT
+             REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+             PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           EXEC SQL COMMIT END-EXEC.
+           OPEN OUTPUT CKPTFILE.
+           MOVE 'I' TO CKPT-RUN-STATUS.
+           MOVE CUST-ID TO CKPT-LAST-CUST-ID.
+           MOVE WS-COUNT TO CKPT-COUNT.
+           MOVE WS-TOTAL TO CKPT-TOTAL.
+           MOVE WS-HIGH-VALUE-COUNT TO CKPT-HIGH-VALUE-COUNT.
+           MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT.
+           MOVE WS-AT-RISK-COUNT TO CKPT-AT-RISK-COUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CKPTFILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPTFILE.
+           MOVE 'C' TO CKPT-RUN-STATUS.
+           MOVE SPACES TO CKPT-LAST-CUST-ID.
+           MOVE 0 TO CKPT-COUNT CKPT-TOTAL CKPT-HIGH-VALUE-COUNT
+                      CKPT-ERROR-COUNT CKPT-AT-RISK-COUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CKPTFILE.
+
        VALIDATE-RECORD.
            CALL 'CUSTVALD' USING CUST-RECORD
                                   WS-VALID-STATUS
-                                  WS-ERROR-MSG.
+                                  WS-ERROR-MSG
+                                  WS-WARN-STATUS
+                                  WS-WARN-MSG.
 
        AUDIT-BALANCE.
            EXEC SQL
              INSERT INTO AUDIT_LOG
-               (CUST_ID, CUST_NAME, BALANCE, ACCT_TYPE,
+               (CUST_ID, CUST_NAME, BALANCE, ACCT_TYPE, BRANCH_CODE,
                 PROC_DATE, PROC_PROGRAM)
              VALUES
                (:CUST-ID, :CUST-NAME, :CUST-BALANCE,
-                :CUST-ACCT-TYPE, CURRENT DATE, 'CUSTPROC')
+                :CUST-ACCT-TYPE, :CUST-BRANCH-CODE, CURRENT DATE,
+                'CUSTPROC')
            END-EXEC.
 
        FLAG-HIGH-VALUE.
@@ -120,10 +498,68 @@
                                  WS-TOTAL
                                  WS-HIGH-VALUE-COUNT
                                  WS-ERROR-COUNT
-                                 WS-AVERAGE.
+                                 WS-AVERAGE
+                                 WS-AT-RISK-COUNT.
+           PERFORM GENERATE-CSV-EXTRACT.
+           IF WS-ERROR-COUNT > 0
+             PERFORM GENERATE-EXCEPTION-REPORT
+           END-IF.
+
+       GENERATE-CSV-EXTRACT.
+           MOVE 'E' TO WS-RPT-TYPE.
+           MOVE 'CUSTOMER MASTER CSV EXTRACT' TO WS-RPT-TITLE.
+           CALL 'CUSTRPT' USING WS-RPT-TYPE
+                                 WS-RPT-TITLE
+                                 WS-COUNT
+                                 WS-TOTAL
+                                 WS-HIGH-VALUE-COUNT
+                                 WS-ERROR-COUNT
+                                 WS-AVERAGE
+                                 WS-AT-RISK-COUNT.
+
+       GENERATE-EXCEPTION-REPORT.
+           MOVE 'X' TO WS-RPT-TYPE.
+           MOVE 'CUSTOMER VALIDATION EXCEPTION REPORT' TO WS-RPT-TITLE.
+           CALL 'CUSTRPT' USING WS-RPT-TYPE
+                                 WS-RPT-TITLE
+                                 WS-COUNT
+                                 WS-TOTAL
+                                 WS-HIGH-VALUE-COUNT
+                                 WS-ERROR-COUNT
+                                 WS-AVERAGE
+                                 WS-AT-RISK-COUNT.
+
+       RECONCILE-AUDIT-BALANCE.
+           MOVE 0 TO WS-AUDIT-TOTAL.
+           EXEC SQL
+             SELECT SUM(BALANCE) INTO :WS-AUDIT-TOTAL
+             FROM AUDIT_LOG
+             WHERE PROC_PROGRAM = 'CUSTPROC'
+               AND PROC_DATE = CURRENT DATE
+           END-EXEC.
+           COMPUTE WS-RECON-DIFF = WS-TOTAL - WS-AUDIT-TOTAL.
+           IF WS-RECON-DIFF < 0
+             COMPUTE WS-RECON-DIFF = WS-RECON-DIFF * -1
+           END-IF.
+           IF WS-RECON-DIFF > WS-RECON-TOLERANCE
+             DISPLAY 'BALANCE RECONCILIATION BREAK - CUSTPROC TOTAL '
+                     'DOES NOT MATCH AUDIT_LOG'
+             DISPLAY '  FLAT-FILE TOTAL: ' WS-TOTAL
+             DISPLAY '  AUDIT_LOG TOTAL: ' WS-AUDIT-TOTAL
+             DISPLAY '  DIFFERENCE:      ' WS-RECON-DIFF
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             DISPLAY 'BALANCE RECONCILIATION OK - CUSTPROC TOTAL '
+                     'AGREES WITH AUDIT_LOG'
+           END-IF.
 
        CLEANUP-PARA.
            CLOSE CUSTFILE.
+           PERFORM CLEAR-CHECKPOINT.
            EXEC SQL COMMIT END-EXEC.
+           PERFORM RELEASE-RUN-LOCK.
+           IF NOT WS-PARTITION-ACTIVE
+             PERFORM CHECK-ERROR-THRESHOLD
+           END-IF.
            DISPLAY 'CUSTPROC COMPLETE. RECORDS: ' WS-COUNT
                    ' ERRORS: ' WS-ERROR-COUNT.
