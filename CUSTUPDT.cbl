@@ -22,6 +22,12 @@
            SELECT ERRFILE ASSIGN TO 'ERRDATA'
              ORGANIZATION IS SEQUENTIAL
              FILE STATUS IS WS-ERR-STATUS.
+           SELECT RATEFILE ASSIGN TO 'RATETBL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-RATE-STATUS.
+           SELECT APRVFILE ASSIGN TO 'APRVTBL'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-APRV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,8 +38,22 @@
              88 TRAN-CREDIT     VALUE 'C'.
              88 TRAN-DEBIT      VALUE 'D'.
              88 TRAN-ADJUST     VALUE 'A'.
+             88 TRAN-REVERSAL   VALUE 'R'.
+             88 TRAN-INTEREST   VALUE 'I'.
+             88 TRAN-FEE        VALUE 'F'.
+             88 TRAN-CLOSE      VALUE 'X'.
+             88 TRAN-HEADER     VALUE 'H'.
+             88 TRAN-TRAILER    VALUE 'T'.
           05 TRAN-AMOUNT        PIC 9(7)V99.
           05 TRAN-REFERENCE     PIC X(20).
+          05 TRAN-APPROVAL-CODE PIC X(10).
+
+       01 TRAN-CTL-RECORD REDEFINES TRAN-RECORD.
+          05 CTL-FILLER-1       PIC X(10).
+          05 CTL-REC-TYPE       PIC X(01).
+          05 CTL-COUNT          PIC 9(07).
+          05 CTL-AMOUNT         PIC 9(11)V99.
+          05 FILLER             PIC X(19).
 
        FD CUSTFILE.
        COPY CUSTCOPY.
@@ -46,6 +66,16 @@
           05 ERR-REASON         PIC X(60).
           05 ERR-DATE           PIC X(10).
 
+       FD RATEFILE.
+       01 RATE-RECORD.
+          05 RATE-ACCT-TYPE     PIC X(01).
+          05 RATE-INTEREST-PCT  PIC 9(02)V9(04).
+          05 RATE-FEE-AMOUNT    PIC 9(05)V99.
+
+       FD APRVFILE.
+       01 APRV-RECORD.
+          05 APRV-CODE          PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 WS-TRAN-STATUS        PIC XX VALUE SPACES.
        01 WS-CUST-STATUS        PIC XX VALUE SPACES.
@@ -60,6 +90,66 @@
 
        01 WS-VALID-STATUS       PIC X(01).
        01 WS-ERROR-MSG          PIC X(60).
+       01 WS-WARN-STATUS        PIC X(01).
+       01 WS-WARN-MSG           PIC X(60).
+       01 WS-OLD-BALANCE        PIC S9(7)V99 VALUE 0.
+
+       01 WS-RPT-TYPE           PIC X(01).
+       01 WS-RPT-TITLE          PIC X(40).
+       01 WS-ZERO-BALANCE       PIC 9(11)V99 VALUE 0.
+       01 WS-ZERO-COUNT         PIC 9(07) VALUE 0.
+       01 WS-ZERO-AVERAGE       PIC 9(9)V99 VALUE 0.
+
+       01 SQLCA.
+          05 SQLCODE            PIC S9(9) COMP VALUE 0.
+       01 WS-ORIG-FOUND-FLAG    PIC X VALUE 'N'.
+          88 WS-ORIG-FOUND      VALUE 'Y'.
+       01 WS-ORIG-TRAN-TYPE     PIC X(01).
+       01 WS-ORIG-AMOUNT        PIC 9(7)V99.
+
+       01 WS-BATCH-VALID-FLAG   PIC X VALUE 'Y'.
+          88 WS-BATCH-VALID     VALUE 'Y'.
+          88 WS-BATCH-INVALID   VALUE 'N'.
+       01 WS-PRESCAN-EOF-FLAG   PIC X VALUE 'N'.
+          88 WS-PRESCAN-EOF     VALUE 'Y'.
+       01 WS-PRESCAN-COUNT      PIC 9(07) VALUE 0.
+       01 WS-PRESCAN-AMOUNT     PIC 9(11)V99 VALUE 0.
+       01 WS-HDR-EXPECTED-COUNT PIC 9(07) VALUE 0.
+       01 WS-HDR-EXPECTED-AMT   PIC 9(11)V99 VALUE 0.
+
+       01 WS-RATE-STATUS        PIC XX VALUE SPACES.
+       01 WS-RATE-EOF-FLAG      PIC X VALUE 'N'.
+          88 WS-RATE-EOF        VALUE 'Y'.
+       01 WS-RATE-FOUND-FLAG    PIC X VALUE 'N'.
+          88 WS-RATE-FOUND      VALUE 'Y'.
+       01 WS-RATE-COUNT         PIC 9(02) VALUE 0.
+       01 WS-RATE-TABLE.
+          05 WS-RATE-ENTRY OCCURS 10 TIMES INDEXED BY WS-RATE-IDX.
+             10 WS-RATE-TYPE       PIC X(01).
+             10 WS-RATE-INT-PCT    PIC 9(02)V9(04).
+             10 WS-RATE-FEE-AMT    PIC 9(05)V99.
+       01 WS-DEFAULT-INT-PCT    PIC 9(02)V9(04) VALUE 0.5000.
+       01 WS-DEFAULT-FEE-AMT    PIC 9(05)V99 VALUE 5.00.
+
+       01 WS-APRV-STATUS        PIC XX VALUE SPACES.
+       01 WS-APRV-EOF-FLAG      PIC X VALUE 'N'.
+          88 WS-APRV-EOF        VALUE 'Y'.
+       01 WS-APRV-FOUND-FLAG    PIC X VALUE 'N'.
+          88 WS-APRV-FOUND      VALUE 'Y'.
+       01 WS-APRV-COUNT         PIC 9(02) VALUE 0.
+       01 WS-APRV-TABLE.
+          05 WS-APRV-ENTRY OCCURS 10 TIMES INDEXED BY WS-APRV-IDX.
+             10 WS-APRV-CODE       PIC X(10).
+       01 WS-APRV-DEFAULT-VALUES.
+          05 FILLER                PIC X(10) VALUE 'SUPV00001'.
+          05 FILLER                PIC X(10) VALUE 'SUPV00002'.
+          05 FILLER                PIC X(10) VALUE 'MGR000001'.
+       01 WS-APRV-DEFAULT-TABLE REDEFINES WS-APRV-DEFAULT-VALUES.
+          05 WS-APRV-DFT-ENTRY OCCURS 3 TIMES.
+             10 WS-APRV-DFT-CODE    PIC X(10).
+       01 WS-CUR-INT-PCT        PIC 9(02)V9(04) VALUE 0.
+       01 WS-CUR-FEE-AMT        PIC 9(05)V99 VALUE 0.
+       01 WS-ACCRUAL-AMOUNT     PIC S9(7)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
@@ -88,11 +178,153 @@
            END-IF.
            MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURRENT-DATE.
            MOVE 0 TO WS-TRAN-COUNT WS-UPDATE-COUNT WS-REJECT-COUNT.
+           PERFORM LOAD-RATE-TABLE.
+           PERFORM LOAD-APPROVAL-CODES.
+           PERFORM VALIDATE-BATCH-CONTROL-TOTALS.
+
+       LOAD-APPROVAL-CODES.
+           MOVE 0 TO WS-APRV-COUNT.
+           OPEN INPUT APRVFILE.
+           IF WS-APRV-STATUS = '00'
+             PERFORM READ-APRV-RECORD UNTIL WS-APRV-EOF
+             CLOSE APRVFILE
+           ELSE
+             DISPLAY 'NO APRVTBL PARM FILE - USING DEFAULT SUPERVISOR '
+                     'OVERRIDE CODE LIST'
+             PERFORM COPY-DEFAULT-APRV-ENTRY
+               VARYING WS-APRV-IDX FROM 1 BY 1
+               UNTIL WS-APRV-IDX > 3
+           END-IF.
+
+       COPY-DEFAULT-APRV-ENTRY.
+           ADD 1 TO WS-APRV-COUNT.
+           MOVE WS-APRV-DFT-CODE(WS-APRV-IDX)
+             TO WS-APRV-CODE(WS-APRV-IDX).
+
+       READ-APRV-RECORD.
+           READ APRVFILE INTO APRV-RECORD
+             AT END SET WS-APRV-EOF TO TRUE
+           END-READ.
+           IF NOT WS-APRV-EOF AND WS-APRV-COUNT < 10
+             ADD 1 TO WS-APRV-COUNT
+             SET WS-APRV-IDX TO WS-APRV-COUNT
+             MOVE APRV-CODE TO WS-APRV-CODE(WS-APRV-IDX)
+           END-IF.
+
+       VALIDATE-APPROVAL-CODE.
+           MOVE 'N' TO WS-APRV-FOUND-FLAG.
+           PERFORM LOOKUP-APRV-ENTRY
+             VARYING WS-APRV-IDX FROM 1 BY 1
+             UNTIL WS-APRV-IDX > WS-APRV-COUNT OR WS-APRV-FOUND.
+
+       LOOKUP-APRV-ENTRY.
+           IF WS-APRV-CODE(WS-APRV-IDX) = TRAN-APPROVAL-CODE
+             SET WS-APRV-FOUND TO TRUE
+           END-IF.
+
+       LOAD-RATE-TABLE.
+           MOVE 0 TO WS-RATE-COUNT.
+           OPEN INPUT RATEFILE.
+           IF WS-RATE-STATUS = '00'
+             PERFORM READ-RATE-RECORD UNTIL WS-RATE-EOF
+             CLOSE RATEFILE
+           ELSE
+             DISPLAY 'NO RATETBL PARM FILE - USING DEFAULT INTEREST '
+                     'AND FEE RATES FOR ALL ACCOUNT TYPES'
+           END-IF.
+
+       READ-RATE-RECORD.
+           READ RATEFILE INTO RATE-RECORD
+             AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+           IF NOT WS-RATE-EOF AND WS-RATE-COUNT < 10
+             ADD 1 TO WS-RATE-COUNT
+             SET WS-RATE-IDX TO WS-RATE-COUNT
+             MOVE RATE-ACCT-TYPE TO WS-RATE-TYPE(WS-RATE-IDX)
+             MOVE RATE-INTEREST-PCT TO WS-RATE-INT-PCT(WS-RATE-IDX)
+             MOVE RATE-FEE-AMOUNT TO WS-RATE-FEE-AMT(WS-RATE-IDX)
+           END-IF.
+
+       GET-RATE-FOR-ACCT-TYPE.
+           MOVE 'N' TO WS-RATE-FOUND-FLAG.
+           MOVE WS-DEFAULT-INT-PCT TO WS-CUR-INT-PCT.
+           MOVE WS-DEFAULT-FEE-AMT TO WS-CUR-FEE-AMT.
+           PERFORM LOOKUP-RATE-ENTRY
+             VARYING WS-RATE-IDX FROM 1 BY 1
+             UNTIL WS-RATE-IDX > WS-RATE-COUNT OR WS-RATE-FOUND.
+
+       LOOKUP-RATE-ENTRY.
+           IF WS-RATE-TYPE(WS-RATE-IDX) = CUST-ACCT-TYPE
+             MOVE WS-RATE-INT-PCT(WS-RATE-IDX) TO WS-CUR-INT-PCT
+             MOVE WS-RATE-FEE-AMT(WS-RATE-IDX) TO WS-CUR-FEE-AMT
+             SET WS-RATE-FOUND TO TRUE
+           END-IF.
+
+       VALIDATE-BATCH-CONTROL-TOTALS.
+           MOVE 'Y' TO WS-BATCH-VALID-FLAG.
+           MOVE 0 TO WS-PRESCAN-COUNT.
+           MOVE 0 TO WS-PRESCAN-AMOUNT.
+           MOVE 'N' TO WS-PRESCAN-EOF-FLAG.
+           READ TRANFILE INTO TRAN-RECORD
+             AT END SET WS-PRESCAN-EOF TO TRUE
+           END-READ.
+           IF WS-PRESCAN-EOF OR NOT TRAN-HEADER
+             MOVE 'N' TO WS-BATCH-VALID-FLAG
+             DISPLAY 'BATCH REJECTED: MISSING OR INVALID HEADER RECORD'
+           ELSE
+             MOVE CTL-COUNT TO WS-HDR-EXPECTED-COUNT
+             MOVE CTL-AMOUNT TO WS-HDR-EXPECTED-AMT
+             READ TRANFILE INTO TRAN-RECORD
+               AT END SET WS-PRESCAN-EOF TO TRUE
+             END-READ
+             PERFORM PRESCAN-TRANSACTIONS
+               UNTIL WS-PRESCAN-EOF OR TRAN-TRAILER
+             IF WS-PRESCAN-EOF
+               MOVE 'N' TO WS-BATCH-VALID-FLAG
+               DISPLAY 'BATCH REJECTED: MISSING TRAILER RECORD'
+             ELSE
+               IF WS-PRESCAN-COUNT NOT = WS-HDR-EXPECTED-COUNT
+                  OR WS-PRESCAN-AMOUNT NOT = WS-HDR-EXPECTED-AMT
+                 MOVE 'N' TO WS-BATCH-VALID-FLAG
+                 DISPLAY 'BATCH REJECTED: CONTROL TOTALS DO NOT MATCH'
+                 DISPLAY '  EXPECTED COUNT: ' WS-HDR-EXPECTED-COUNT
+                         ' ACTUAL COUNT: ' WS-PRESCAN-COUNT
+                 DISPLAY '  EXPECTED AMOUNT: ' WS-HDR-EXPECTED-AMT
+                         ' ACTUAL AMOUNT: ' WS-PRESCAN-AMOUNT
+               END-IF
+             END-IF
+           END-IF.
+           CLOSE TRANFILE.
+           OPEN INPUT TRANFILE.
+           IF WS-BATCH-VALID
+             READ TRANFILE INTO TRAN-RECORD
+               AT END SET WS-EOF TO TRUE
+             END-READ
+           ELSE
+             MOVE SPACES TO ERR-CUST-ID
+             MOVE 'H' TO ERR-TRAN-TYPE
+             MOVE 0 TO ERR-AMOUNT
+             MOVE 'BATCH CONTROL TOTAL VALIDATION FAILED'
+               TO ERR-REASON
+             MOVE WS-CURRENT-DATE TO ERR-DATE
+             WRITE ERR-RECORD
+             SET WS-EOF TO TRUE
+           END-IF.
+
+       PRESCAN-TRANSACTIONS.
+           ADD 1 TO WS-PRESCAN-COUNT.
+           ADD TRAN-AMOUNT TO WS-PRESCAN-AMOUNT.
+           READ TRANFILE INTO TRAN-RECORD
+             AT END SET WS-PRESCAN-EOF TO TRUE
+           END-READ.
 
        PROCESS-TRANSACTIONS.
            READ TRANFILE INTO TRAN-RECORD
              AT END SET WS-EOF TO TRUE
            END-READ.
+           IF NOT WS-EOF AND TRAN-TRAILER
+             SET WS-EOF TO TRUE
+           END-IF.
            IF NOT WS-EOF
              ADD 1 TO WS-TRAN-COUNT
              PERFORM LOOKUP-CUSTOMER
@@ -115,7 +347,9 @@
        VALIDATE-AND-APPLY.
            CALL 'CUSTVALD' USING CUST-RECORD
                                   WS-VALID-STATUS
-                                  WS-ERROR-MSG.
+                                  WS-ERROR-MSG
+                                  WS-WARN-STATUS
+                                  WS-WARN-MSG.
            IF WS-VALID-STATUS = 'Y'
              PERFORM APPLY-TRANSACTION
            ELSE
@@ -124,21 +358,35 @@
            END-IF.
 
        APPLY-TRANSACTION.
+           MOVE CUST-BALANCE TO WS-OLD-BALANCE.
            EVALUATE TRUE
              WHEN TRAN-CREDIT
                ADD TRAN-AMOUNT TO CUST-BALANCE
              WHEN TRAN-DEBIT
                IF TRAN-AMOUNT > CUST-BALANCE
-                 MOVE 'INSUFFICIENT BALANCE FOR DEBIT' TO
-                   WS-ERROR-MSG
-                 PERFORM WRITE-ERROR-RECORD
-                 ADD 1 TO WS-REJECT-COUNT
-                 GO TO APPLY-TRANSACTION-EXIT
+                 PERFORM VALIDATE-APPROVAL-CODE
+                 IF WS-APRV-FOUND
+                   SUBTRACT TRAN-AMOUNT FROM CUST-BALANCE
+                 ELSE
+                   MOVE 'INVALID APPROVAL CODE FOR OVERRIDE' TO
+                     WS-ERROR-MSG
+                   PERFORM WRITE-ERROR-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+                   GO TO APPLY-TRANSACTION-EXIT
+                 END-IF
                ELSE
                  SUBTRACT TRAN-AMOUNT FROM CUST-BALANCE
                END-IF
              WHEN TRAN-ADJUST
                MOVE TRAN-AMOUNT TO CUST-BALANCE
+             WHEN TRAN-REVERSAL
+               PERFORM APPLY-REVERSAL
+             WHEN TRAN-INTEREST
+               PERFORM APPLY-INTEREST
+             WHEN TRAN-FEE
+               PERFORM APPLY-FEE
+             WHEN TRAN-CLOSE
+               PERFORM APPLY-CLOSURE
            END-EVALUATE.
            MOVE WS-CURRENT-DATE TO CUST-LAST-ACTIVITY.
            REWRITE CUST-RECORD.
@@ -153,15 +401,85 @@
        APPLY-TRANSACTION-EXIT.
            EXIT.
 
+       APPLY-REVERSAL.
+           PERFORM LOOKUP-ORIGINAL-TRANSACTION.
+           IF WS-ORIG-FOUND
+             EVALUATE WS-ORIG-TRAN-TYPE
+               WHEN 'C'
+                 IF WS-ORIG-AMOUNT > CUST-BALANCE
+                   MOVE 'INSUFFICIENT BALANCE TO REVERSE CREDIT' TO
+                     WS-ERROR-MSG
+                   PERFORM WRITE-ERROR-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+                   GO TO APPLY-TRANSACTION-EXIT
+                 ELSE
+                   SUBTRACT WS-ORIG-AMOUNT FROM CUST-BALANCE
+                 END-IF
+               WHEN 'D'
+                 ADD WS-ORIG-AMOUNT TO CUST-BALANCE
+               WHEN OTHER
+                 MOVE 'ORIGINAL TRANSACTION TYPE CANNOT BE REVERSED'
+                   TO WS-ERROR-MSG
+                 PERFORM WRITE-ERROR-RECORD
+                 ADD 1 TO WS-REJECT-COUNT
+                 GO TO APPLY-TRANSACTION-EXIT
+             END-EVALUATE
+           ELSE
+             MOVE 'ORIGINAL TRANSACTION NOT FOUND FOR REVERSAL' TO
+               WS-ERROR-MSG
+             PERFORM WRITE-ERROR-RECORD
+             ADD 1 TO WS-REJECT-COUNT
+             GO TO APPLY-TRANSACTION-EXIT
+           END-IF.
+
+       APPLY-INTEREST.
+           PERFORM GET-RATE-FOR-ACCT-TYPE.
+           COMPUTE WS-ACCRUAL-AMOUNT ROUNDED =
+             CUST-BALANCE * WS-CUR-INT-PCT / 100.
+           ADD WS-ACCRUAL-AMOUNT TO CUST-BALANCE.
+           MOVE WS-ACCRUAL-AMOUNT TO TRAN-AMOUNT.
+
+       APPLY-FEE.
+           PERFORM GET-RATE-FOR-ACCT-TYPE.
+           MOVE WS-CUR-FEE-AMT TO WS-ACCRUAL-AMOUNT.
+           SUBTRACT WS-ACCRUAL-AMOUNT FROM CUST-BALANCE.
+           MOVE WS-ACCRUAL-AMOUNT TO TRAN-AMOUNT.
+
+       APPLY-CLOSURE.
+           IF CUST-BALANCE NOT = 0
+             MOVE 'CANNOT CLOSE ACCOUNT WITH NONZERO BALANCE' TO
+               WS-ERROR-MSG
+             PERFORM WRITE-ERROR-RECORD
+             ADD 1 TO WS-REJECT-COUNT
+             GO TO APPLY-TRANSACTION-EXIT
+           ELSE
+             SET CUST-CLOSED TO TRUE
+           END-IF.
+
+       LOOKUP-ORIGINAL-TRANSACTION.
+           MOVE 'N' TO WS-ORIG-FOUND-FLAG.
+           EXEC SQL
+             SELECT TRAN_TYPE, TRAN_AMOUNT
+             INTO :WS-ORIG-TRAN-TYPE, :WS-ORIG-AMOUNT
+             FROM TRANSACTION_LOG
+             WHERE CUST_ID = :TRAN-CUST-ID
+               AND TRAN_REF = :TRAN-REFERENCE
+             ORDER BY TRAN_DATE DESC
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+           IF SQLCODE = 0
+             SET WS-ORIG-FOUND TO TRUE
+           END-IF.
+
        LOG-UPDATE-TO-DB.
            EXEC SQL
              INSERT INTO TRANSACTION_LOG
                (CUST_ID, TRAN_TYPE, TRAN_AMOUNT,
-                OLD_BALANCE, NEW_BALANCE,
+                OLD_BALANCE, NEW_BALANCE, OVERRIDE_CODE,
                 TRAN_REF, TRAN_DATE, TRAN_PROGRAM)
              VALUES
                (:TRAN-CUST-ID, :TRAN-TYPE, :TRAN-AMOUNT,
-                :WS-NEW-BALANCE, :CUST-BALANCE,
+                :WS-OLD-BALANCE, :CUST-BALANCE, :TRAN-APPROVAL-CODE,
                 :TRAN-REFERENCE, CURRENT DATE, 'CUSTUPDT')
            END-EXEC.
 
@@ -184,10 +502,29 @@
            MOVE WS-CURRENT-DATE TO ERR-DATE.
            WRITE ERR-RECORD.
 
+       GENERATE-DETAIL-REPORT.
+           MOVE 'D' TO WS-RPT-TYPE.
+           MOVE 'DAILY TRANSACTION DETAIL REGISTER' TO WS-RPT-TITLE.
+           CALL 'CUSTRPT' USING WS-RPT-TYPE
+                                 WS-RPT-TITLE
+                                 WS-UPDATE-COUNT
+                                 WS-ZERO-BALANCE
+                                 WS-ZERO-COUNT
+                                 WS-REJECT-COUNT
+                                 WS-ZERO-AVERAGE
+                                 WS-ZERO-COUNT.
+
        CLEANUP-PARA.
            CLOSE TRANFILE CUSTFILE ERRFILE.
-           EXEC SQL COMMIT END-EXEC.
-           DISPLAY 'CUSTUPDT COMPLETE.'.
+           IF WS-BATCH-VALID
+             EXEC SQL COMMIT END-EXEC
+             PERFORM GENERATE-DETAIL-REPORT
+           END-IF.
+           IF WS-BATCH-INVALID
+             DISPLAY 'CUSTUPDT COMPLETE - BATCH REJECTED.'
+           ELSE
+             DISPLAY 'CUSTUPDT COMPLETE.'
+           END-IF.
            DISPLAY '  TRANSACTIONS READ:    ' WS-TRAN-COUNT.
            DISPLAY '  UPDATES APPLIED:      ' WS-UPDATE-COUNT.
            DISPLAY '  TRANSACTIONS REJECTED:' WS-REJECT-COUNT.
